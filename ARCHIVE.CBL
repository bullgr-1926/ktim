@@ -0,0 +1,412 @@
+       id division.
+       program-id. archive.
+       author. temerzidis stavros.
+       environment division.
+       configuration section.
+       source-computer. pentium-100.
+       object-computer. pentium-100.
+       input-output section.
+       file-control.
+           select optional pelates assign random file-name
+           organization indexed
+           access dynamic
+           record key kodikos
+           status pel-stat.
+
+           select optional agores assign random file-name
+           organization indexed
+           access dynamic
+           record key kodikos-a
+           status ag-stat.
+
+           select optional audit assign random file-name
+           status audit-stat.
+
+           select optional arc-pelates assign random arc-name
+           status arc-stat.
+
+           select optional arc-agores assign random arc-name
+           status arc-stat.
+
+       data division.
+       file section.
+       fd pelates.
+       01 pelates-rec.
+          02 index-fields.
+             03 kodikos pic x(20).
+             03 onoma pic x(15).
+             03 epitheto pic x(25).
+          02 pelates-rest.
+             03 dieythynsh pic x(35).
+             03 afm pic x(8).
+             03 telephone pic x(15).
+
+       fd agores.
+       01 agores-rec.
+          02 index-fields-a.
+             03 kodikos-a pic x(20).
+             03 onoma-a pic x(15).
+             03 epitheto-a pic x(25).
+          02 agores-rest.
+             03 dieythynsh-a pic x(35).
+             03 epagelma-a   pic x(20).
+             03 afm-a pic x(8).
+             03 telephone1-a pic x(15).
+             03 telephone2-a pic x(15).
+             03 ref-kodikos-a pic x(20).
+
+       fd audit label records omitted.
+       01 audit-rec.
+          02 aud-date pic 9(6).
+          02 aud-time pic 9(8).
+          02 aud-op pic x.
+          02 aud-prog pic x(8).
+          02 aud-key pic x(20).
+          02 aud-operator pic x(10).
+          02 aud-before pic x(173).
+          02 aud-after pic x(173).
+
+       fd arc-pelates label records omitted.
+       01 arc-pelates-rec pic x(118).
+
+       fd arc-agores label records omitted.
+       01 arc-agores-rec pic x(173).
+
+       working-storage section.
+       77 chr-ch pic 9(3) comp-5.
+
+       01  str-var.
+           02 bc-line pic x(80) value all "#".
+
+       01  num-var.
+           02 flag pic 9.
+           02 x pic 9999.
+
+       01  file-status.
+           02 pel-stat pic xx.
+           02 ag-stat pic xx.
+           02 audit-stat pic xx.
+           02 arc-stat pic xx.
+           02 file-stat pic xx.
+
+       77 lock-count pic 99.
+       77 lock-wait pic 9(4) comp-5.
+
+       01  files-used.
+           02 fpel pic x(12) value "pel.dat".
+           02 fag pic x(12) value "pelag.dat".
+           02 faudit pic x(12) value "audit.dat".
+
+       01  archive-names.
+           02 fpel-arc pic x(12) value "pelates.arc".
+           02 fag-arc pic x(12) value "agores.arc".
+
+       01  file-name pic x(29).
+       01  fn redefines file-name.
+           03 fl-disk pic xx.
+           03 fl-rest pic x(15).
+           03 fl-nam pic x(12).
+
+       01  arc-name pic x(29).
+       01  arc-fn redefines arc-name.
+           03 arc-disk pic xx.
+           03 arc-rest pic x(15).
+           03 arc-nam pic x(12).
+
+       77  touch-prog pic x(8).
+       77  touch-key pic x(20).
+       77  last-touch pic 9(6).
+       77  touch-found pic x(01) value "N".
+       88  touch-was-found value "Y".
+       77  cutoff-date pic 9(6) value 0.
+
+       77  cut-dd pic 99.
+       77  cut-mm pic 99.
+       77  cut-yy pic 99.
+       01  ed-cutoff.
+           02 cut-e-dd pic zz/. 02 cut-e-mm pic zz/. 02 cut-e-yy pic zz.
+
+       77  cutoff-ok pic x value "o".
+          88 syn-n values "N" "n".
+          88 syn-o values "O" "o".
+
+       77  cancel-flag pic 9 value 0.
+          88 archive-cancelled value 1.
+
+       77  cnt-pel-arc pic 9(4) value 0.
+       77  cnt-ag-arc pic 9(4) value 0.
+       01  cnt-pel-arc-ed pic zzz9.
+       01  cnt-ag-arc-ed pic zzz9.
+
+       01  color-table.
+           02  pic x(7) value "black  ".
+           02  pic x(7) value "blue   ".
+           02  pic x(7) value "green  ".
+           02  pic x(7) value "cyan   ".
+           02  pic x(7) value "red    ".
+           02  pic x(7) value "magenta".
+           02  pic x(7) value "brown  ".
+           02  pic x(7) value "white  ".
+       01  redefines color-table.
+           02  c-name pic x(7) occurs 8 times.
+
+       01  control-value.
+           02  col-cnt.
+               03 pic x(5) value "high,".
+               03 pic x(7) value "fcolor=".
+               03 fc pic x(7).
+               03 pic x(8) value ",bcolor=".
+               03 bc pic x(7).
+
+       01  nor-cnt.
+           02  pic x(47) value "low,fcolor=white,bcolor=black".
+
+       01  acpt-col.
+           02 pic x(47) value "fcolor=black,bcolor=black".
+
+       linkage section.
+       01  linkages.
+           02  paths.
+               03  pr-path.
+                   04 disk-path pic xx.
+                   04 rest-path pic x(15).
+                   04 prog pic x(12).
+               03  fl-path.
+                   04 fl-disk-path pic xx.
+                   04 fl-rest-path pic x(15).
+           02  today-day pic xx.
+           02 today-date.
+               03 t-dd pic 99. 03 t-mm pic 99. 03 t-yy pic 99.
+           02  ed-date.
+               03 e-dd pic zz/. 03 e-mm pic zz/. 03 e-yy pic zz.
+           02  oper-code pic x(10).
+
+       procedure division using linkages.
+
+       begin.
+           move fl-disk-path to fl-disk. move fl-rest-path to fl-rest.
+           move fl-disk-path to arc-disk. move fl-rest-path to arc-rest.
+
+           perform cutoff-box thru cutoff-box-ex.
+
+           if archive-cancelled go telos.
+
+           perform archive-pelates.
+           perform archive-agores.
+
+           perform done-box.
+
+       telos.
+           goback.
+
+       archive-pelates.
+           move fpel to fl-nam. open i-o pelates.
+           move fpel-arc to arc-nam. open extend arc-pelates.
+
+       archive-pelates-2.
+           read pelates next record at end go archive-pelates-ex.
+
+           move kodikos to touch-key. move "pel02" to touch-prog.
+           perform find-last-touch thru find-last-touch-ex.
+
+           if touch-was-found and last-touch < cutoff-date
+              write arc-pelates-rec from pelates-rec
+              add 1 to cnt-pel-arc
+              move 0 to lock-count
+              perform delete-pel
+           end-if.
+
+           go archive-pelates-2.
+
+       archive-pelates-ex.
+           close pelates arc-pelates.
+
+       delete-pel.
+           delete pelates invalid move pel-stat to file-stat
+                        if file-stat = "99" and lock-count < 5
+                           add 1 to lock-count
+                           perform retry-delay
+                           go delete-pel
+                        end-if
+               not invalid move kodikos to aud-key
+                           move pelates-rec to aud-after
+                           perform audit-write
+           end-delete.
+
+       archive-agores.
+           move fag to fl-nam. open i-o agores.
+           move fag-arc to arc-nam. open extend arc-agores.
+
+       archive-agores-2.
+           read agores next record at end go archive-agores-ex.
+
+           move kodikos-a to touch-key. move "pelag" to touch-prog.
+           perform find-last-touch thru find-last-touch-ex.
+
+           if touch-was-found and last-touch < cutoff-date
+              write arc-agores-rec from agores-rec
+              add 1 to cnt-ag-arc
+              move 0 to lock-count
+              perform delete-ag
+           end-if.
+
+           go archive-agores-2.
+
+       archive-agores-ex.
+           close agores arc-agores.
+
+       delete-ag.
+           delete agores invalid move ag-stat to file-stat
+                        if file-stat = "99" and lock-count < 5
+                           add 1 to lock-count
+                           perform retry-delay
+                           go delete-ag
+                        end-if
+               not invalid move kodikos-a to aud-key
+                           move agores-rec to aud-after
+                           perform audit-write
+           end-delete.
+
+       audit-write.
+           accept aud-date from date.
+           accept aud-time from time.
+           move "archive" to aud-prog.
+           move oper-code to aud-operator.
+           move "D" to aud-op.
+           move spaces to aud-before.
+
+           move faudit to fl-nam.
+           open extend audit.
+           write audit-rec.
+           close audit.
+
+       find-last-touch.
+           move 0 to last-touch.
+           move "N" to touch-found.
+           move faudit to fl-nam. open input audit.
+
+       find-last-touch-2.
+           read audit next record at end go find-last-touch-ex.
+
+           if aud-prog = touch-prog and aud-key = touch-key
+              move "Y" to touch-found
+              if aud-date > last-touch
+                 move aud-date to last-touch
+              end-if
+           end-if.
+
+           go find-last-touch-2.
+
+       find-last-touch-ex.
+           close audit.
+
+       retry-delay.
+           perform varying lock-wait from 1 by 1 until lock-wait > 2000
+           end-perform.
+
+       cutoff-box.
+           move c-name(2) to bc. move c-name(3) to fc.
+           display "############################Ŀ" line  8 position 24
+                                                     control col-cnt
+                   "#                            #" line  9 position 24
+                   "#                            #" line 10 position 24
+                   "#                            #" line 11 position 24
+                   "#                            #" line 12 position 24
+                   "##############################" line 13 position 24
+
+                   bc-line line 14 position 26 size 30 control nor-cnt.
+
+           perform varying x from  9 by 1 until x > 13
+           display bc-line line x position 54 size 2 control nor-cnt
+           end-perform.
+
+           display "ARCHIVE STALE RECORDS" line  9 position 27
+                                            control col-cnt
+                   "UNTOUCHED BEFORE:" line 11 position 27
+                                        control col-cnt
+                   "ESC=CANCEL" line 12 position 31
+                                control col-cnt.
+
+           move 0 to cut-dd cut-mm cut-yy. move 0 to cancel-flag.
+
+           perform cutoff-day until cut-dd > 0 and cut-dd < 32.
+           if archive-cancelled go cutoff-box-ex.
+
+           perform cutoff-mon until cut-mm > 0 and cut-mm < 13.
+           if archive-cancelled go cutoff-box-ex.
+
+           perform cutoff-yea until cut-yy < 100.
+           if archive-cancelled go cutoff-box-ex.
+
+           move cut-dd to cut-e-dd. move cut-mm to cut-e-mm.
+           move cut-yy to cut-e-yy.
+           display ed-cutoff line 11 position 45 control col-cnt.
+
+           move "o" to cutoff-ok.
+           accept cutoff-ok line 12 position 45 update tab blink.
+
+           evaluate true
+              when syn-n compute cutoff-date =
+                               cut-yy * 10000 + cut-mm * 100 + cut-dd
+              when other move 0 to cut-dd cut-mm cut-yy go cutoff-box
+           end-evaluate.
+
+       cutoff-box-ex.
+           move c-name(3) to bc. move c-name(1) to fc.
+           perform varying x from 8 by 1 until x > 13
+           display bc-line line x position 24 size 30 control col-cnt
+           end-perform.
+
+       cutoff-day.
+           display "  /  /  " line 11 position 45 control col-cnt.
+           accept cut-dd line 11 position 45 prompt echo no beep
+               on exception chr-ch go cutoff-cancel.
+           if cut-dd not numeric go cutoff-day.
+
+       cutoff-mon.
+           accept cut-mm line 11 position 48 prompt echo no beep
+               on exception chr-ch go cutoff-cancel.
+           if cut-mm not numeric go cutoff-day.
+
+       cutoff-yea.
+           accept cut-yy line 11 position 51 prompt echo no beep
+               on exception chr-ch go cutoff-cancel.
+           if cut-yy not numeric go cutoff-day.
+
+       cutoff-cancel.
+           move 1 to cancel-flag.
+
+       done-box.
+           move c-name(2) to bc. move c-name(3) to fc.
+           display "############################Ŀ" line 10 position 24
+                                                     control col-cnt
+                   "#                            #" line 11 position 24
+                   "#                            #" line 12 position 24
+                   "#                            #" line 13 position 24
+                   "##############################" line 14 position 24
+
+                   bc-line line 15 position 26 size 30 control nor-cnt.
+
+           perform varying x from 11 by 1 until x > 14
+           display bc-line line x position 54 size 2 control nor-cnt
+           end-perform.
+
+           move cnt-pel-arc to cnt-pel-arc-ed.
+           move cnt-ag-arc to cnt-ag-arc-ed.
+
+           display "ARCHIVE COMPLETE" line 11 position 30
+                                      control col-cnt
+                   "PELATES ARCHIVED:" line 12 position 27
+                                       control col-cnt
+                   cnt-pel-arc-ed line 12 position 46
+                                  control col-cnt
+                   "AGORES ARCHIVED :" line 13 position 27
+                                       control col-cnt
+                   cnt-ag-arc-ed line 13 position 46
+                                 control col-cnt.
+
+           accept flag line 24 position 80 control acpt-col.
+
+           perform varying x from 10 by 1 until x > 15
+           display bc-line line x position 24 size 30 control col-cnt
+           end-perform.
