@@ -1,734 +1,1766 @@
-       id division.
-       program-id. pel02.
-       author. temerzidis stavros.
-       environment division.
-       configuration section.
-       source-computer. ibm-at.
-       object-computer. ibm-at.
-       input-output section.
-       file-control.
-           select optional pelates assign random file-name
-           organization indexed
-           access dynamic
-
-           record key kodikos
-           alternate record key epitheto with duplicates
-           alternate record key dieythynsh with duplicates
-           alternate record key afm with duplicates
-           alternate record key telephone with duplicates
-           status pel-stat.
-
-           select pel-prt assign print "printer".
-
-           select optional word assign random file-name
-           organization indexed
-           access dynamic
-           
-           record key word-num.
-
-       data division.                                                   
-       file section.
-       fd pelates.
-       01 pelates-rec.
-          02 index-fields.
-             03 kodikos pic x(20).
-             03 onoma pic x(15).
-             03 epitheto pic x(25).
-          02 pelates-rest.
-             03 dieythynsh pic x(35).
-             03 afm pic x(8).
-             03 telephone pic x(15).
-
-       fd pel-prt label records omitted.
-       01 prt-rec pic x(80).
-
-       fd word.
-       01 word-rec.
-          02 word-num pic x(10).
-          02 word-var pic x(1224).
-
-       working-storage section.
-       77 chr-ch pic 9(3) comp-1.
-
-       77 synexeia pic x.
-          88 syn-n values "N" "n" "�" "�".
-          88 syn-o values "O" "o" "�" "�".
-
-       01  str-var.
-           02 bc-line pic x(80) value all "�".
-           02 inv-line pic x(80) value all spaces.
-           02 rev-line pic x(80) value all "�".
-           02 rev-half pic x(80) value all "�".
-           02 und-line pic x(80) value all "_".
-           02 half-line pic x(80) value all "-".
-
-       01  num-var.
-           02 flag pic 9.
-           02 flag2 pic x.
-           02 answ pic 9.
-           02 answ2 pic z.
-           02 i pic 9(2).
-           02 k pic 9(2).
-           02 m pic 9(2).
-           02 e pic 999.
-           02 l pic 999.
-           02 x pic 9999.
-           02 y pic 9999.
-
-       01  index-var.
-           02 index-count pic 99.
-           02 t-code pic x(20).
-           02 t-code1 pic x(20).
-           02 t-code2 pic x(20).
-
-       01  word-var.
-           02 ctab pic 99.
-           02 editor-count pic 99.
-
-       01  color-table.
-           02  pic x(7) value "black  ".
-           02  pic x(7) value "blue   ".
-           02  pic x(7) value "green  ".
-           02  pic x(7) value "cyan   ".
-           02  pic x(7) value "red    ".
-           02  pic x(7) value "magenta".
-           02  pic x(7) value "brown  ".
-           02  pic x(7) value "white  ".
-       01  redefines color-table.
-           02  c-name pic x(7) occurs 8 times.
-
-       01  control-value.
-           02  col-cnt.
-               03 pic x(5) value "high,".
-               03 pic x(7) value "fcolor=".
-               03 fc pic x(7).
-               03 pic x(8) value ",bcolor=".
-               03 bc pic x(7).
-
-       01  nor-cnt.
-           02  pic x(47) value "low,fcolor=white,bcolor=black".
-
-       01 acpt-col.
-          02 pic x(47) value "fcolor=black,bcolor=black".
-
-       01  index-table.
-           02 pic x(60) value spaces.
-       01  redefines index-table.
-           02  idx-table pic x(60) occurs 1000 times.
-
-       01  index-lines.
-           02 pic x(20) value "09101112131415161718".
-       01  redefines index-lines.
-           02 idx-ln pic 9(2) occurs 10 times.
-
-       01  index-pos.
-           02 kodikos-2 pic x(20).
-           02 filler pic x(2) value spaces.
-           02 epitheto-2 pic x(25).
-           02 filler pic x(2) value spaces.
-           02 onoma-2 pic x(15).
-
-       01  editor-lines.
-           02 pic x(34) value "0405060708091011121314151617181920".
-       01  redefines editor-lines.
-           02 ed-ln pic 9(2) occurs 17 times.  
-
-       01  editor-vars.
-           02 pic x(1224).
-       01  redefines editor-vars.
-           02 ed-var pic x(72) occurs 17 times.
-
-       01  file-used.
-           02 fpel pic x(12) value "pel.dat".
-           02 fpel-2 pic x(12) value "word.dat".
-
-       01  file-name pic x(29).
-       01  fn redefines file-name.
-           03 fl-disk pic x(2).
-           03 fl-rest pic x(15).
-           03 fl-nam pic x(12).
-
-       01  file-status.
-           02 pel-stat pic xx.
-           02 file-stat pic xx.
-        
-       01  prt-1.
-           02 filler pic x(2) value spaces.
-           02 today-date pic x(8).
-           02 today-day pic xx. 
-           02 filler pic x(12) value spaces.
-           02 filler pic x(32) value "� � � � � � � � �  � � � � � � �".
-
-       01  prt-2.
-           02 filler pic x(80) value all ".".
-
-       01  prt-3.
-           02 filler pic x(5) value spaces.
-           02 filler pic x(7) value "������".
-           02 filler pic x(18) value spaces.
-           02 filler pic x(7) value "��埜��".
-           02 filler pic x(23) value spaces.
-           02 filler pic x(5) value "��".
-
-       01  prt-4.
-           02 filler pic x(5) value spaces.
-           02 filler pic x(20) value all "-".
-           02 filler pic x(5) value spaces.
-           02 filler pic x(25) value all "-".
-           02 filler pic x(5) value spaces.
-           02 filler pic x(15) value all "-".
-
-       01  prt-5.
-           02 filler pic x(5) value spaces.
-           02 kodikos-3 pic x(20).
-           02 filler pic x(5) value spaces.
-           02 epitheto-3 pic x(25).
-           02 filler pic x(5) value spaces.
-           02 onoma-3 pic x(15).
- 
-       01  prt-6.
-           02 filler pic x(13) value "BULL THE BEST" .
-
-       linkage section.
-       01  linkages.
-           02  paths.
-               03  pr-path.
-                   04 disk-path pic xx.
-                   04 rest-path pic x(15).
-                   04 prog pic x(12).
-               03  fl-path.
-                   04 fl-disk-path pic xx.
-                   04 fl-rest-path pic x(15).
-           02  today-day pic xx.
-           02 today-date.
-               03 t-dd pic 99. 03 t-mm pic 99. 03 t-yy pic 99.
-           02  ed-date.
-               03 e-dd pic zz/. 03 e-mm pic zz/. 03 e-yy pic zz.
-
-       procedure division using linkages.
-
-       begin.
-           move fl-disk-path to fl-disk. move fl-rest-path to fl-rest.
-           move fpel to fl-nam. open i-o pelates.
-
-       begin-2.
-           initialize pelates-rec.
-           initialize t-code1 t-code2.
-           perform code-box.
-
-       condition-1.       
-           accept t-code1 line 9 position 31 update 
-           no beep on exception chr-ch
-           evaluate chr-ch
-             when 27 perform clean-box go telos-2
-             when 53 go condition-2
-             when 1 move t-code1 to t-code move 1 to flag2 go index-code
-             when other go condition-1
-           end-evaluate.
-
-       condition-2.       
-           accept t-code2 line 11 position 31 update 
-           no beep on exception chr-ch
-           evaluate chr-ch
-             when 27 perform clean-box go telos-2
-             when 52 go condition-1
-             when 1 move t-code2 to t-code move 2 to flag2 go index-code
-             when other go condition-2
-           end-evaluate.
-
-           if t-code1 > t-code2 
-              initialize t-code1 t-code2 go condition-1.
-
-           move t-code1 to t-code.
-           go edit-box.
-
-       print-out.
-           perform rec-begin.
-           if kodikos = spaces perform header-prt go print-out-3.
-
-       print-out-2.
-           read pelates next at end perform header-prt go print-out-4. 
-
-           if kodikos (1:i) > T-code2 (1:i) perform header-prt
-                                              go print-out-4.
-
-           move index-fields to idx-table (index-count).
-
-           add 1 to index-count.
-
-           go print-out-2.
-
-       print-out-3.
-           read pelates next at end write prt-rec from prt-6 
-                                     perform telos go begin-2.
-
-           move kodikos to kodikos-3 move epitheto to epitheto-3
-           move onoma to onoma-3.
- 
-           write prt-rec from prt-5.
-
-           go print-out-3.
-
-       print-out-4.
-           move 1 to y. subtract 1 from index-count.
-
-       print-out-4b.           
-           move idx-table(y) to index-fields.
-
-           read pelates invalid perform telos go begin-2.
-
-           move kodikos to kodikos-3 move epitheto to epitheto-3
-           move onoma to onoma-3.
-
-           write prt-rec from prt-5.
-
-           add 1 to y. if y > index-count perform telos go begin-2.
-           go print-out-4b.
-
-       header-prt.
-           open extend pel-prt.
-           write prt-rec from prt-1.
-           write prt-rec from prt-2. 
-           write prt-rec from prt-3 after 3.
-           write prt-rec from prt-4.
-
-       index-code.       
-           perform rec-begin.
-           if kodikos = spaces go index-code-3.
-
-       index-code-2.
-           read pelates next at end go index-disp-1. 
-
-           if kodikos (1:i) > T-code (1:i) go index-disp-1.
-
-           move index-fields to idx-table (index-count).
-
-           add 1 to index-count.
-
-           go index-code-2.
-
-       index-code-3.
-           read pelates next at end go index-disp-1. 
-
-           move index-fields to idx-table (index-count).
-
-           add 1 to index-count.
-
-           go index-code-3.
-
-       index-disp-1.
-           if index-count not > 1 initialize pelates-rec go begin-2.
-
-           move 1 to y. move 1 to k. subtract 1 from index-count.
-           move 1 to e. move 1 to m.
-
-           if index-count < 10 move 1 to l 
-
-           else compute l rounded = ( index-count / 10) + .5
-
-           end-if.
-           
-           perform index-box.
-
-       index-disp-2.
-           move c-name(3) to bc. move c-name(7) to fc.
-
-           move idx-table(y) to index-fields.
-
-           move kodikos to kodikos-2. move onoma to onoma-2.
-           move epitheto to epitheto-2.
-
-           if index-pos = spaces move 1 to k m go index-select.
-
-           display index-pos line idx-ln(k) position 8 
-                                control col-cnt.
-
-           if k = 10 compute y = ( e * 10 ) - 9 move 1 to k 
-                     go index-select.
-
-           if y = index-count compute y = ( e * 10 ) - 9 move 1 to k
-                              go index-select.
-                  
-           add 1 to y k m. 
-                     
-           go index-disp-2.
-
-       index-select.
-           move c-name(7) to bc. move c-name(3) to fc.
-
-           move idx-table(y) to index-fields.
-
-           move kodikos to kodikos-2. move onoma to onoma-2.
-           move epitheto to epitheto-2.
-           
-           display index-pos line idx-ln(k) position 8 
-                             control col-cnt.
-
-           accept flag line 24 position 80 no beep control acpt-col
-                               on exception chr-ch
-
-           move c-name(3) to bc move c-name(7) to fc
-
-           display index-pos line idx-ln(k) position 8 
-                             control col-cnt
-
-            evaluate chr-ch
-              when 52 if y > ( e * 10 ) - 9 subtract 1 from y k
-
-                      else move m to k 
-                           compute y = ( ( e * 10 ) - 9 ) + ( m - 1 ) 
- 
-                      end-if go index-select
-
-              when 53 if y < ( ( e * 10 ) - 9 ) + ( m - 1 ) add 1 to y k
-
-                      else compute y = ( e * 10 ) - 9 move 1 to k
-  
-                      end-if go index-select
-                      
-
-              when 67  if e > 1 subtract 1 from e perform page-box 
-                         perform index-clean
-                         compute y = ( e * 10 ) - 9 move 1 to k m
-                         go index-disp-2 
-
-                      else go index-select
-
-                      end-if
-
-              when 68 if e < l add 1 to e perform page-box 
-                         perform index-clean
-                         compute y = ( e * 10 ) - 9 move 1 to k m 
-                         go index-disp-2
-
-                      else go index-select
-
-                      end-if
-
-              when 27 perform clean-box go begin-2
-
-              when other go index-select
-
-           end-evaluate.
-
-           if flag = 0 and index-pos not = spaces
-
-                      initialize pelates-rec
-
-                       move idx-table(y) to index-fields
-
-                       move kodikos to kodikos-2 move onoma to onoma-2
-                       move epitheto to epitheto-2
-
-                       move c-name(2) to bc move c-name(7) to fc
-
-                       display index-pos line idx-ln(k) position 8 
-                                            control col-cnt
-
-                       perform clean-box perform code-box 
-                       go cond-disp 
-
-           else go index-select
-
-           end-if. 
-
-       rec-begin.
-           perform clean-table.
-
-           initialize i. initialize flag. move 20 to i.
-
-           perform varying x from 1 by 1 until x = 20 or flag = 1
-           if t-code (i:1) = space subtract 1 from i
-           else move 1 to flag
-           end-if 
-           end-perform.
-
-           move t-code to kodikos. move 1 to index-count.
-           start pelates key not < kodikos invalid key perform brk.
-
-       cond-disp.
-           evaluate flag2
-               when 1 move kodikos to t-code1 
-                           display t-code1 line 9 position 31
-                                   t-code2 line 11 position 31 
-                                   go condition-1
-
-               when 2 move kodikos to t-code2 
-                           display t-code1 line 9 position 31
-                                   t-code2 line 11 position 31 
-                                   go condition-2
-           end-evaluate.
-
-       code-box.
-           move c-name(6) to bc. move c-name(8) to fc.
-           display "��������� ����㡞 ����ਫ਼� �������Ŀ" 
-                   line 7 position 15 control col-cnt
-                   "�                                   �"
-                   line 8 position 15
-                   "�           ���                     �"
-                   line 9 position 15
-                   "� ������                           �" 
-                   line 10 position 15
-                   "�           ��                     �" 
-                   line 11 position 15
-                   "�                                   �"
-                   line 12 position 15
-                   "�  ESC             F1               �" 
-                   line 13 position 15
-                   "�������������������������������������" 
-                   line 14 position 15
-
-                   bc-line line 15 position 17 size 37 
-                           control nor-cnt.
-
-           perform varying x from 8 by 1 until x > 14
-           display bc-line line x position 52 size 2 control nor-cnt
-           end-perform.
-
-           move c-name(3) to bc. move c-name(8) to fc. 
-           display " ���ਫ਼ " line 13 position 22 control col-cnt
-                   " �����㨠� " line 13 position 37.
-
-           move c-name(8) to bc. move c-name(8) to fc.
-           display inv-line line 9 position 31 size 20  
-                   control col-cnt
-                   inv-line line 11 position 31 size 20.
-
-       index-box.
-           move c-name(3) to bc. move c-name(8) to fc.
-           display "�������������������������������������" 
-                   line 6 position 6 control col-cnt
-
-                   "�������������������������������ͻ" 
-                   line 6 position 41.
-
-           perform varying x from 7 by 1 until x > 21
-           display "�                                    " 
-                   line x position 6
-                   "                                �" 
-                   line x position 41
-           end-perform.   
-
-           display "�������������������������������������" 
-                   line 21 position 6 control col-cnt
-
-                  "�������������������������������ͼ" 
-                  line 21 position 41.
-
-           display bc-line line 22 position 8 low size 68
-                           control nor-cnt.
-
-           perform varying x from 7 by 1 until x > 21
-           display bc-line line x position 74 low size 2 
-           end-perform.
-
-           move c-name(3) to bc. move c-name(8) to fc.
-           display "������" line 7 position 8 control col-cnt
-                   "��埜��" line 7 position 30
-                   "��" line 7 position 57
-                   half-line line 8 position 8 size 20
-                   half-line line 8 position 30 size 25
-                   half-line line 8 position 57 size 15
-                   "PGUP-PGDN" line 20 position 8
-                   "ESC" line 20 position 31
-                   "" line 20 position 43
-                   "ENTER " line 20 position 60.
-
-           move c-name(2) to bc. move c-name(5) to fc.
-           display "���.���囘�" line 20 position 17 control col-cnt
-                   "���ਫ਼" line 20 position 34
-                   "�夞�� ��ᨘ�" line 20 position 45
-                   "�������" line 20 position 65.
-
-           perform page-box.
-
-       edit-box.
-           move c-name(6) to bc. move c-name(8) to fc.
-           display "���������������������������������Ŀ" 
-                   line 17 position 25 control col-cnt
-                   "�  �� ����ਫ਼ ����⤦�; (N/O):   �"
-                   line 18 position 25
-                   "�                                 �"
-                   line 19 position 25
-                   "� ESC           F2                �" 
-                   line 20 position 25
-                   "�����������������������������������" 
-                   line 21 position 25
-
-                   bc-line line 22 position 27 size 35 
-                           control nor-cnt.
-
-           perform varying x from 18 by 1 until x > 21
-           display bc-line line x position 60 size 2 control nor-cnt
-           end-perform.
-
-           move c-name(3) to bc. move c-name(8) to fc. 
-           display " ���ਫ਼ " line 20 position 30 control col-cnt
-                   " ����/����⤦� " line 20 position 43.
-
-           move c-name(6) to bc. move c-name(8) to fc.
-           move "n" to synexeia.
-
-           accept synexeia line 18 position 55 update tab blink 
-                 control col-cnt
-                 on exception chr-ch
-           evaluate chr-ch
-             when 27 move c-name(4) to bc move c-name(2) to fc 
-
-                     perform varying x from 17 by 1 until x > 22
-                        display bc-line line x position 25 size 37
-                                control col-cnt
-                     end-perform
-
-                     go condition-1
-                      
-             when 2 go editor 
-
-             when other go edit-box
-           end-evaluate.
- 
-             evaluate true
-                 when syn-n move 1 to flag
-                 when syn-o move 0 to flag
-                 when other go edit-box
-              end-evaluate.
-           go print-out.
-
-       check-code.
-           move c-name(2) to bc move c-name(4) to fc.
-
-           display "�����������������������Ŀ" line 17 position 10
-                                                control col-cnt
-                   "�                       �" line 18 position 10
-                   "�������������������������" line 19 position 10
-                   "��礘�� ����㡞" line 18 position 15 blink
-
-                   bc-line line 20 position 12 size 25 
-                            control nor-cnt.
-
-           perform varying x from 18 by 1 until x > 19
-             display bc-line line x position 35 size 2 control nor-cnt
-           end-perform.
-
-           accept flag2 line 24 position 80 control acpt-col.
-
-           move c-name(4) to bc. move c-name(2) to fc.
-           perform varying x from 17 by 1 until x > 20
-             display bc-line line x position 10 size 30 control col-cnt
-           end-perform. 
-
-       page-box.
-           move c-name(2) to bc. move c-name(7) to fc.
-           display "���囘    /   " line 19 position 7 control col-cnt
-                   e line 19 position 14
-                   l line 19 position 18.
-
-       clean-table.
-           perform varying x from 1 by 1 until x > 1000
-           initialize idx-table(x)
-           end-perform.
-
-       clean-box.
-           move c-name(4) to bc. move c-name(2) to fc.
-
-           perform varying x from 5 by 1 until x > 22 
-           display bc-line line x position 5 size 71
-                           control col-cnt
-           end-perform.
-
-       index-clean.
-           move c-name(3) to bc. move c-name(3) to fc.
-           perform varying x from 9 by 1 until x > 18
-           display inv-line line x position 7 size 66 control col-cnt
-           end-perform.
-
-       editor-open.
-           move fl-disk-path to fl-disk. move fl-rest-path to fl-rest.
-           move fpel-2 to fl-nam. open i-o word.
-           read word invalid go editor.
-
-       editor-open-2.
-           perform index-box.    
-           move word-var to editor-vars.
-
-       editor.
-           move c-name(2) to bc. move c-name(8) to fc.
-           display "������������������������������������������������"
-                   line 3 position 3 control col-cnt
-                   "������������������������ͻ" line 3 position 51.
-
-           perform varying x from 4 by 1 until x > 20
-           display "�                                               "
-                   line x position 3 
-                   "                         �" line x position 51
-           end-perform.
-
-           display "������������������������������������������������"
-                   line 21 position 3 control col-cnt
-                   "������������������������ͼ" line 21 position 51.
-
-           perform varying x from 4 by 1 until x > 22
-           display bc-line line x position 77 size 2 control nor-cnt
-           end-perform.
-           display bc-line line 22 position 5 size 72 control nor-cnt.
-           move c-name(2) to bc. move c-name(7) to fc.
-           move 1 to editor-count ctab.
-       
-       editor-2.
-           accept ed-var(editor-count) line ed-ln(editor-count) 
-            position 4 cursor ctab update no beep control col-cnt 
-             on exception chr-ch go editor-chr.
-           if editor-count = 17 go editor-2
-           else add 1 to editor-count.
-           go editor-2.
-
-       editor-chr.       
-           evaluate chr-ch
-              when 9 add 9 to ctab
-              when 56 subtract 9 from ctab
-              when 27 move 0 to flag perform editor-clean go print-out
-              when 52 if editor-count = 1 go editor-2 
-                        else subtract 1 from editor-count  
-                      end-if
-              when 53 if editor-count = 17 go editor-2
-                        else add 1 to editor-count 
-                      end-if
-              when 54 move 1 to ctab
-              when 82 move 74 to ctab
-              when 2 perform editor-save
-              when 5 perform editor-delete
-              when other go editor-2
-           end-evaluate.
-           go editor-2.
-           
-       editor-clean.
-           move c-name(4) to bc. move c-name(2) to fc.
-           perform varying x from 22 by -1 until x < 3
-           display bc-line line x position 2 size 78 control col-cnt
-           end-perform.
-
-       editor-save.
-           move 1 to wd-num.
-           move editor-vars to word-var.
-           write word-rec invalid rewrite word-rec.
-           close word.
-
-       telos.
-           close pel-prt.
-
-       telos-2.
-           close pelates.
-       telos-3.
-           goback.
-
-       brk.
-           exit.
-
-       brk-2.
-           go begin-2.
-
-
-      
-
-
-
+       id division.
+       program-id. pel02.
+       author. temerzidis stavros.
+       environment division.
+       configuration section.
+       source-computer. ibm-at.
+       object-computer. ibm-at.
+       input-output section.
+       file-control.
+           select optional pelates assign random file-name
+           organization indexed
+           access dynamic
+
+           record key kodikos
+           alternate record key epitheto with duplicates
+           alternate record key dieythynsh with duplicates
+           alternate record key afm with duplicates
+           alternate record key telephone with duplicates
+           status pel-stat.
+
+           select pel-prt assign print prt-device.
+
+           select optional word assign random file-name
+           organization indexed
+           access dynamic
+
+           record key word-num
+           status word-stat.
+
+           select optional audit assign random file-name
+           status audit-stat.
+
+           select optional agores assign random file-name
+           organization indexed
+           access dynamic
+           record key kodikos-a
+           status ag-stat.
+
+       data division.
+       file section.
+       fd pelates.
+       01 pelates-rec.
+          02 index-fields.
+             03 kodikos pic x(20).
+             03 onoma pic x(15).
+             03 epitheto pic x(25).
+          02 pelates-rest.
+             03 dieythynsh pic x(35).
+             03 afm pic x(8).
+             03 telephone pic x(15).
+
+       fd pel-prt label records omitted.
+       01 prt-rec pic x(80).
+
+       fd word.
+       01 word-rec.
+          02 word-num pic x(20).
+          02 word-var pic x(1224).
+
+       fd audit label records omitted.
+       01 audit-rec.
+          02 aud-date pic 9(6).
+          02 aud-time pic 9(8).
+          02 aud-op pic x.
+          02 aud-prog pic x(8).
+          02 aud-key pic x(20).
+          02 aud-operator pic x(10).
+          02 aud-before pic x(173).
+          02 aud-after pic x(173).
+
+       fd agores.
+       01 agores-rec.
+          02 index-fields-a.
+             03 kodikos-a pic x(20).
+             03 onoma-a pic x(15).
+             03 epitheto-a pic x(25).
+          02 agores-rest.
+             03 dieythynsh-a pic x(35).
+             03 epagelma-a   pic x(20).
+             03 afm-a pic x(8).
+             03 telephone1-a pic x(15).
+             03 telephone2-a pic x(15).
+             03 ref-kodikos-a pic x(20).
+
+       working-storage section.
+       77 chr-ch pic 9(3) comp-5.
+
+       77 lock-count pic 99.
+       77 lock-wait pic 9(4) comp-5.
+
+       77 synexeia pic x.
+          88 syn-n values "N" "n" "#" "#".
+          88 syn-o values "O" "o" "#" "#".
+
+       01  str-var.
+           02 bc-line pic x(80) value all "#".
+           02 inv-line pic x(80) value all spaces.
+           02 rev-line pic x(80) value all "#".
+           02 rev-half pic x(80) value all "#".
+           02 und-line pic x(80) value all "_".
+           02 half-line pic x(80) value all "-".
+
+       01  num-var.
+           02 flag pic 9.
+           02 flag2 pic x.
+           02 srch-key pic x value "1".
+           02 answ pic 9.
+           02 answ2 pic z.
+           02 i pic 9(2).
+           02 k pic 9(2).
+           02 m pic 9(2).
+           02 e pic 999.
+           02 l pic 999.
+           02 x pic 9999.
+           02 y pic 9999.
+
+       01  index-var.
+           02 index-count pic 99.
+           02 t-code pic x(35).
+           02 t-code1 pic x(20).
+           02 t-code2 pic x(20).
+
+       01  save-var.
+           02 s-kodikos pic x(20).
+           02 s-onoma pic x(15).
+           02 s-epitheto pic x(25).
+           02 s-dieythynsh pic x(35).
+           02 s-afm pic x(8).
+           02 s-telephone pic x(15).
+
+       01  invalid-mess.
+           02 inval-stat pic xx.
+           02 inval-mess pic x(20).
+       01  valid-mess.
+           02 val-stat pic 9.
+           02 val-mess pic x(20).
+
+       01  acpt-cnt pic x(30) value "update,echo,no beep".
+
+       01  editor-ctl.
+           02 ctab pic 99.
+           02 editor-count pic 99.
+
+       01  color-table.
+           02  pic x(7) value "black  ".
+           02  pic x(7) value "blue   ".
+           02  pic x(7) value "green  ".
+           02  pic x(7) value "cyan   ".
+           02  pic x(7) value "red    ".
+           02  pic x(7) value "magenta".
+           02  pic x(7) value "brown  ".
+           02  pic x(7) value "white  ".
+       01  redefines color-table.
+           02  c-name pic x(7) occurs 8 times.
+
+       01  control-value.
+           02  col-cnt.
+               03 pic x(5) value "high,".
+               03 pic x(7) value "fcolor=".
+               03 fc pic x(7).
+               03 pic x(8) value ",bcolor=".
+               03 bc pic x(7).
+
+       01  nor-cnt.
+           02  pic x(47) value "low,fcolor=white,bcolor=black".
+
+       01 acpt-col.
+          02 pic x(47) value "fcolor=black,bcolor=black".
+
+       01  index-table.
+           02 pic x(60) value spaces.
+       01  redefines index-table.
+           02  idx-table pic x(60) occurs 1000 times.
+
+       01  index-lines.
+           02 pic x(20) value "09101112131415161718".
+       01  redefines index-lines.
+           02 idx-ln pic 9(2) occurs 10 times.
+
+       01  index-pos.
+           02 kodikos-2 pic x(20).
+           02 filler pic x(2) value spaces.
+           02 epitheto-2 pic x(25).
+           02 filler pic x(2) value spaces.
+           02 onoma-2 pic x(15).
+
+       01  editor-lines.
+           02 pic x(34) value "0405060708091011121314151617181920".
+       01  redefines editor-lines.
+           02 ed-ln pic 9(2) occurs 17 times.
+
+       01  editor-vars.
+           02 pic x(1224).
+       01  redefines editor-vars.
+           02 ed-var pic x(72) occurs 17 times.
+
+       01  file-used.
+           02 fpel pic x(12) value "pel.dat".
+           02 fpel-2 pic x(12) value "word.dat".
+           02 faudit pic x(12) value "audit.dat".
+           02 fag pic x(12) value "pelag.dat".
+
+       01  file-name pic x(29).
+       01  fn redefines file-name.
+           03 fl-disk pic x(2).
+           03 fl-rest pic x(15).
+           03 fl-nam pic x(12).
+
+       01  file-status.
+           02 pel-stat pic xx.
+           02 file-stat pic xx.
+           02 audit-stat pic xx.
+           02 word-stat pic xx.
+           02 ag-stat pic xx.
+
+       01  audit-before pic x(173).
+
+       01  dup-save-rec.
+           02 dup-save-kodikos pic x(20).
+           02 filler pic x(98).
+
+       77  dup-chk-afm pic x(8).
+       77  dup-found pic x.
+          88 dup-is-found value "y".
+
+       77  editor-from pic x.
+          88 editor-from-a2 value "2".
+          88 editor-from-prt value "p".
+
+       01  afm-wt-tab.
+           02 pic 9(3) value 128.
+           02 pic 9(3) value 064.
+           02 pic 9(3) value 032.
+           02 pic 9(3) value 016.
+           02 pic 9(3) value 008.
+           02 pic 9(3) value 004.
+           02 pic 9(3) value 002.
+       01  afm-wt redefines afm-wt-tab.
+           02 afm-weight pic 9(3) occurs 7.
+
+       77  afm-sum pic 9(5).
+       77  afm-chk pic 9.
+       77  afm-d pic 9.
+       77  afm-i pic 9.
+
+       01  renum-save-rec.
+           02 renum-save-kodikos pic x(20).
+           02 filler pic x(98).
+
+       77  renum-old-code pic x(20).
+       77  renum-new-code pic x(20).
+
+       77  prt-line-cnt pic 9(3) value 0.
+       77  prt-page-no pic 9(3) value 0.
+       77  prt-max-lines pic 9(3) value 55.
+
+       77  prt-format pic x value "1".
+          88 format-list value "1".
+          88 format-label value "2".
+
+       77  prt-output pic x value "1".
+          88 output-printer value "1".
+          88 output-disk value "2".
+
+       77  prt-device pic x(40) value "PRINTER".
+       77  prt-disk-file pic x(40).
+
+       01  prt-1.
+           02 filler pic x(2) value spaces.
+           02 today-date pic x(8).
+           02 today-day pic xx.
+           02 filler pic x(12) value spaces.
+           02 filler pic x(32) value "# # # # # # # # #  # # # # # # #".
+           02 filler pic x(5) value spaces.
+           02 filler pic x(5) value "PAGE ".
+           02 page-no-prt pic zz9.
+           02 filler pic x(6) value spaces.
+
+       01  prt-2.
+           02 filler pic x(80) value all ".".
+
+       01  prt-3.
+           02 filler pic x(5) value spaces.
+           02 filler pic x(7) value "######".
+           02 filler pic x(18) value spaces.
+           02 filler pic x(7) value "##埜##".
+           02 filler pic x(23) value spaces.
+           02 filler pic x(5) value "##".
+
+       01  prt-4.
+           02 filler pic x(5) value spaces.
+           02 filler pic x(20) value all "-".
+           02 filler pic x(5) value spaces.
+           02 filler pic x(25) value all "-".
+           02 filler pic x(5) value spaces.
+           02 filler pic x(15) value all "-".
+
+       01  prt-5.
+           02 filler pic x(5) value spaces.
+           02 kodikos-3 pic x(20).
+           02 filler pic x(5) value spaces.
+           02 epitheto-3 pic x(25).
+           02 filler pic x(5) value spaces.
+           02 onoma-3 pic x(15).
+
+       01  prt-6.
+           02 filler pic x(80) value all "-".
+
+       01  prt-7.
+           02 filler pic x(5) value spaces.
+           02 epitheto-4 pic x(25).
+           02 filler pic x(1) value space.
+           02 onoma-4 pic x(15).
+
+       01  prt-8.
+           02 filler pic x(5) value spaces.
+           02 dieythynsh-4 pic x(35).
+
+       01  prt-9.
+           02 filler pic x(5) value spaces.
+           02 filler pic x(5) value "TEL: ".
+           02 telephone-4 pic x(15).
+
+       01  prt-10.
+           02 filler pic x(80) value spaces.
+
+       01  prt-11.
+           02 filler pic x(13) value "BULL THE BEST" .
+
+       linkage section.
+       01  linkages.
+           02  paths.
+               03  pr-path.
+                   04 disk-path pic xx.
+                   04 rest-path pic x(15).
+                   04 prog pic x(12).
+               03  fl-path.
+                   04 fl-disk-path pic xx.
+                   04 fl-rest-path pic x(15).
+           02  today-day pic xx.
+           02 today-date.
+               03 t-dd pic 99. 03 t-mm pic 99. 03 t-yy pic 99.
+           02  ed-date.
+               03 e-dd pic zz/. 03 e-mm pic zz/. 03 e-yy pic zz.
+           02  oper-code pic x(10).
+
+       procedure division using linkages.
+
+       begin.
+           move fl-disk-path to fl-disk. move fl-rest-path to fl-rest.
+           move fpel to fl-nam. open i-o pelates.
+
+       begin-2.
+           initialize pelates-rec.
+           perform check-code.
+
+           evaluate flag2
+               when "1" go print-menu
+               when "2" move "1" to srch-key go begin-4
+               when "3" move "2" to srch-key go begin-4
+               when "4" move "3" to srch-key go begin-4
+               when "5" move "4" to srch-key go begin-4
+               when "6" move "5" to srch-key go begin-4
+               when "7" go renum-menu
+               when other go begin-2
+           end-evaluate.
+
+       print-menu.
+           initialize t-code1 t-code2.
+           move "1" to srch-key.
+           perform print-box.
+           go condition-1.
+
+       begin-4.
+           initialize pelates-rec.
+           perform code-box.
+
+       a1.
+           accept t-code line 8 position 25 update
+           no beep on exception chr-ch
+           evaluate chr-ch
+              when 27 perform clean-box go telos-2
+              when 1 move 3 to flag2 go index-code
+              when other go a1
+           end-evaluate.
+
+           if t-code = spaces go a1.
+
+           move t-code to kodikos.
+
+       begin-3.
+           perform values-box.
+           perform find-rec.
+           perform save-box-2.
+
+       a2.
+           accept epitheto line 6 position 31 prompt "."
+           control acpt-cnt on exception chr-ch
+           evaluate chr-ch
+              when 27 perform save-box perform clean-box go begin-2
+              when 3 perform save-box perform clean-box go begin-2
+              when 4 perform save-routin
+              when 5 perform save-routin perform begin-3 go a2
+              when 6 perform dia if syn-n go begin-2 end-if
+              when 7 move "2" to editor-from go editor-open
+              when 52 perform disp-ln go a6
+              when 53 perform disp-ln go a3
+              when other go a2
+           end-evaluate.
+
+           perform disp-ln.
+
+       a3.
+           accept onoma line 7 position 31 prompt "."
+           control acpt-cnt on exception chr-ch
+           evaluate chr-ch
+              when 27 perform save-box perform clean-box go begin-2
+              when 3 perform save-box perform clean-box go begin-2
+              when 4 perform save-routin
+              when 6 perform dia if syn-n go begin-2 end-if
+              when 52 perform disp-ln go a2
+              when 53 perform disp-ln go a4
+              when other go a3
+           end-evaluate.
+
+           perform disp-ln.
+
+       a4.
+           accept dieythynsh line 8 position 31 prompt "."
+           control acpt-cnt on exception chr-ch
+           evaluate chr-ch
+              when 27 perform save-box perform clean-box go begin-2
+              when 3 perform save-box perform clean-box go begin-2
+              when 4 perform save-routin
+              when 6 perform dia if syn-n go begin-2 end-if
+              when 52 perform disp-ln go a3
+              when 53 perform disp-ln go a5
+              when other go a4
+           end-evaluate.
+
+           perform disp-ln.
+
+       a5.
+           accept afm line 9 position 31 prompt "."
+           control acpt-cnt on exception chr-ch
+           evaluate chr-ch
+              when 27 perform save-box perform clean-box go begin-2
+              when 3 perform save-box perform clean-box go begin-2
+              when 4 perform save-routin
+              when 6 perform dia if syn-n go begin-2 end-if
+              when 52 perform disp-ln go a4
+              when 53 perform disp-ln go a6
+              when other go a5
+           end-evaluate.
+
+           perform disp-ln.
+
+       a6.
+           accept telephone line 10 position 31 prompt "."
+           control acpt-cnt on exception chr-ch
+           evaluate chr-ch
+              when 27 perform save-box perform clean-box go begin-2
+              when 3 perform save-box perform clean-box go begin-2
+              when 4 perform save-routin
+              when 6 perform dia if syn-n go begin-2 end-if
+              when 52 perform disp-ln go a5
+              when 53 perform disp-ln go a2
+              when other go a6
+           end-evaluate.
+
+           perform disp-ln.
+           go a2.
+
+       save-routin.
+           perform check-afm.
+           if flag = 1 go a5.
+
+           perform check-dup.
+           if flag = 1 go a2.
+
+           move 0 to lock-count.
+
+       save-routin-2.
+           write pelates-rec invalid
+
+                 rewrite pelates-rec invalid
+
+                         move pel-stat to file-stat
+                         if file-stat = "99" and lock-count < 5
+                            add 1 to lock-count
+                            perform retry-delay
+                            go save-routin-2
+                         end-if
+                         perform invalid-info
+
+                 not invalid move 2 to val-stat perform valid-info
+                             move "U" to aud-op perform audit-write
+
+                 end-rewrite
+
+           not invalid move 1 to val-stat perform valid-info
+                       move "A" to aud-op perform audit-write
+           end-write.
+
+           perform telos-2. perform begin. perform save-box-2.
+
+       retry-delay.
+           perform varying lock-wait from 1 by 1 until lock-wait > 2000
+           end-perform.
+
+       check-afm.
+           move 0 to flag.
+
+           if afm = spaces go check-afm-ex.
+
+           if afm not numeric
+              move 1 to flag
+              move "AFM NOT NUMERIC     " to inval-mess
+              perform invalid-message
+              go check-afm-ex
+           end-if.
+
+           move 0 to afm-sum.
+           perform varying afm-i from 1 by 1 until afm-i > 7
+              move afm (afm-i:1) to afm-d
+              compute afm-sum = afm-sum + afm-d * afm-weight (afm-i)
+           end-perform.
+
+           divide afm-sum by 11 giving afm-chk remainder afm-chk.
+           if afm-chk = 10 move 0 to afm-chk.
+
+           move afm (8:1) to afm-d.
+
+           if afm-d not = afm-chk
+              move 1 to flag
+              move "AFM CHECK DIGIT BAD " to inval-mess
+              perform invalid-message
+           end-if.
+
+       check-afm-ex.
+           continue.
+
+       check-dup.
+           move 0 to flag.
+           move "n" to dup-found.
+
+           if afm = spaces go check-dup-ex.
+
+           move pelates-rec to dup-save-rec.
+           move afm to dup-chk-afm.
+
+           start pelates key is equal to afm
+                invalid go check-dup-restore.
+
+       check-dup-2.
+           read pelates next record at end go check-dup-restore.
+
+           if afm not = dup-chk-afm go check-dup-restore.
+
+           if kodikos not = dup-save-kodikos
+              move "y" to dup-found
+              go check-dup-restore
+           end-if.
+
+           go check-dup-2.
+
+       check-dup-restore.
+           move dup-save-rec to pelates-rec.
+
+           if dup-is-found perform dup-message.
+
+       check-dup-ex.
+           continue.
+
+       dup-message.
+           perform message-box.
+           display "DUP AFM - SAVE? (N/O):" line 20 position 10
+                                            control col-cnt.
+
+           move "o" to synexeia.
+           accept synexeia line 20 position 33 update tab blink.
+
+           move c-name(6) to bc. move c-name(8) to fc.
+           display " " line 16 position 69 control col-cnt.
+
+           if syn-o move 1 to flag.
+
+       audit-write.
+           accept aud-date from date.
+           accept aud-time from time.
+           move "pel02" to aud-prog.
+           move kodikos to aud-key.
+           move oper-code to aud-operator.
+           move pelates-rec to aud-after.
+           if aud-op = "U" or aud-op = "R"
+                       move audit-before to aud-before
+                       else move spaces to aud-before
+           end-if.
+
+           move faudit to fl-nam.
+           open extend audit.
+           write audit-rec.
+           close audit.
+
+       dia.
+           perform error-box.
+
+           display "   (!) #######        " line 7 position 29
+                                         control col-cnt
+                   "----------------------" line 8 position 29
+                   "    ## ##### ##      " line 10 position 29
+                   "   #######;(N/O):    " line 12 position 29.
+
+           move "o" to synexeia.
+
+           accept synexeia line 12 position 46 update tab blink.
+
+           evaluate true
+              when syn-n perform dia-2
+              when syn-o perform values-box perform find-rec
+                         perform save-box-2 continue
+              when other go dia
+           end-evaluate.
+
+       dia-2.
+           move 0 to lock-count.
+
+       dia-3.
+           delete pelates invalid move pel-stat to file-stat
+                                  if file-stat = "99" and lock-count < 5
+                                     add 1 to lock-count
+                                     perform retry-delay
+                                     go dia-3
+                                  end-if
+                                  perform invalid-info
+
+                      not invalid move 3 to val-stat
+                                  perform valid-info
+                                  move "D" to aud-op
+                                  perform audit-write
+
+           end-delete.
+
+           initialize pelates-rec.
+
+           perform disp-ln. perform telos-2. perform begin.
+           perform clean-box.
+
+       renum-menu.
+           initialize renum-old-code renum-new-code.
+           perform renum-box.
+
+       renum-a1.
+           accept renum-old-code line 8 position 26 update
+           no beep on exception chr-ch
+           evaluate chr-ch
+              when 27 perform renum-clean-box go begin-2
+              when other go renum-a1
+           end-evaluate.
+
+           if renum-old-code = spaces go renum-a1.
+
+           perform renum-find.
+
+           if flag = 1 move "CODE NOT FOUND      " to inval-mess
+                       perform invalid-message
+                       go renum-a1.
+
+       renum-a2.
+           accept renum-new-code line 9 position 26 update
+           no beep on exception chr-ch
+           evaluate chr-ch
+              when 27 perform renum-clean-box go begin-2
+              when other go renum-a2
+           end-evaluate.
+
+           if renum-new-code = spaces go renum-a2.
+
+           if renum-new-code = renum-old-code
+              move "SAME CODE           " to inval-mess
+              perform invalid-message
+              go renum-a2.
+
+           perform renum-check-new.
+
+           if flag = 1 move "CODE ALREADY IN USE " to inval-mess
+                       perform invalid-message
+                       go renum-a2.
+
+       renum-a3.
+           display "RENAME? (N/O):" line 11 position 26 control col-cnt.
+
+           move "o" to synexeia.
+
+           accept synexeia line 11 position 41 update tab blink.
+
+           evaluate true
+              when syn-n perform renum-do
+              when syn-o continue
+              when other go renum-a3
+           end-evaluate.
+
+           perform renum-clean-box.
+           go begin-2.
+
+       renum-find.
+           move renum-old-code to kodikos.
+           move 0 to flag.
+           move 0 to lock-count.
+
+       renum-find-2.
+           read pelates invalid move pel-stat to file-stat
+                                if file-stat = "99" and lock-count < 5
+                                   add 1 to lock-count
+                                   perform retry-delay
+                                   go renum-find-2
+                                end-if
+                                move 1 to flag
+
+               not invalid move pelates-rec to renum-save-rec
+           end-read.
+
+       renum-check-new.
+           move renum-new-code to kodikos.
+           move 0 to flag.
+
+           read pelates invalid continue
+                not invalid move 1 to flag
+           end-read.
+
+           move renum-save-rec to pelates-rec.
+
+       renum-do.
+           move renum-save-rec to pelates-rec.
+           move renum-old-code to kodikos.
+           move pelates-rec to audit-before.
+
+           move renum-new-code to kodikos.
+
+           move 0 to lock-count.
+
+       renum-do-2.
+           write pelates-rec invalid
+                 move pel-stat to file-stat
+                 if file-stat = "99" and lock-count < 5
+                    add 1 to lock-count
+                    perform retry-delay
+                    go renum-do-2
+                 end-if
+                 move "RENAME FAILED       " to inval-mess
+                 perform invalid-message
+                 go renum-do-ex
+
+                 not invalid move "R" to aud-op perform audit-write
+           end-write.
+
+           perform renum-word-move.
+           perform renum-agores-move.
+
+           move renum-old-code to kodikos.
+           move 0 to lock-count.
+
+       renum-do-3.
+           delete pelates invalid
+                  move pel-stat to file-stat
+                  if file-stat = "99" and lock-count < 5
+                     add 1 to lock-count
+                     perform retry-delay
+                     go renum-do-3
+                  end-if
+                  perform invalid-info
+
+                  not invalid continue
+           end-delete.
+
+       renum-do-ex.
+           initialize pelates-rec.
+           perform disp-ln.
+
+       renum-word-move.
+           move fpel-2 to fl-nam.
+           open i-o word.
+
+           move renum-old-code to word-num.
+           read word invalid go renum-word-move-ex.
+
+           move 0 to flag.
+           move 0 to lock-count.
+
+       renum-word-move-2.
+           move renum-new-code to word-num.
+           write word-rec invalid
+
+                 rewrite word-rec invalid
+                         move word-stat to file-stat
+                         if file-stat = "99" and lock-count < 5
+                            add 1 to lock-count
+                            perform retry-delay
+                            go renum-word-move-2
+                         end-if
+                         perform invalid-info
+                         move 1 to flag
+
+                 not invalid continue
+                 end-rewrite
+
+              not invalid continue
+           end-write.
+
+           if flag = 1 go renum-word-move-ex.
+
+           move renum-old-code to word-num.
+           move 0 to lock-count.
+
+       renum-word-move-3.
+           delete word invalid
+                  move word-stat to file-stat
+                  if file-stat = "99" and lock-count < 5
+                     add 1 to lock-count
+                     perform retry-delay
+                     go renum-word-move-3
+                  end-if
+                  perform invalid-info
+
+                  not invalid continue
+           end-delete.
+
+       renum-word-move-ex.
+           close word.
+
+       renum-agores-move.
+           move fag to fl-nam.
+           open i-o agores.
+
+       renum-agores-move-2.
+           read agores next record at end go renum-agores-move-ex.
+
+           if ref-kodikos-a not = renum-old-code go renum-agores-move-2.
+
+           move renum-new-code to ref-kodikos-a.
+           move 0 to lock-count.
+
+       renum-agores-move-3.
+           rewrite agores-rec invalid
+                   move ag-stat to file-stat
+                   if file-stat = "99" and lock-count < 5
+                      add 1 to lock-count
+                      perform retry-delay
+                      go renum-agores-move-3
+                   end-if
+                   perform invalid-info
+
+                   not invalid continue
+           end-rewrite.
+
+           go renum-agores-move-2.
+
+       renum-agores-move-ex.
+           close agores.
+
+       renum-box.
+           move c-name(6) to bc. move c-name(8) to fc.
+           display "#########################Ŀ" line 7 position 10
+                                                   control col-cnt
+                   "#                         #" line 8 position 10
+                   "#                         #" line 9 position 10
+                   "#                         #" line 10 position 10
+                   "#                         #" line 11 position 10
+                   "###########################" line 12 position 10
+
+                   "OLD CODE:" line 8 position 13
+                   "NEW CODE:" line 9 position 13
+                   "ESC" line 12 position 13
+
+                   bc-line line 13 position 12 size 27
+                            control nor-cnt.
+
+           perform varying x from 8 by 1 until x > 12
+             display bc-line line x position 39 size 2 control nor-cnt
+           end-perform.
+
+       renum-clean-box.
+           move c-name(4) to bc. move c-name(2) to fc.
+           perform varying x from 7 by 1 until x > 13
+             display bc-line line x position 10 size 29 control col-cnt
+           end-perform.
+
+       condition-1.
+           accept t-code1 line 9 position 31 update
+           no beep on exception chr-ch
+           evaluate chr-ch
+             when 27 perform clean-box go telos-2
+             when 53 go condition-2
+             when 1 move t-code1 to t-code move 1 to flag2 go index-code
+             when other go condition-1
+           end-evaluate.
+
+       condition-2.
+           accept t-code2 line 11 position 31 update
+           no beep on exception chr-ch
+           evaluate chr-ch
+             when 27 perform clean-box go telos-2
+             when 52 go condition-1
+             when 1 move t-code2 to t-code move 2 to flag2 go index-code
+             when other go condition-2
+           end-evaluate.
+
+           if t-code1 > t-code2
+              initialize t-code1 t-code2 go condition-1.
+
+           move t-code1 to t-code.
+           go edit-box.
+
+       print-out.
+           move 0 to prt-page-no.
+           perform rec-begin.
+           if kodikos = spaces perform header-prt thru header-prt-2
+                                go print-out-3.
+
+       print-out-2.
+           read pelates next at end perform header-prt thru header-prt-2
+                                     go print-out-4.
+
+           if kodikos (1:i) > T-code2 (1:i)
+              perform header-prt thru header-prt-2
+              go print-out-4.
+
+           move index-fields to idx-table (index-count).
+
+           add 1 to index-count.
+
+           go print-out-2.
+
+       print-out-3.
+           read pelates next at end write prt-rec from prt-11
+                                     perform telos go begin-2.
+
+           move kodikos to kodikos-3 move epitheto to epitheto-3
+           move onoma to onoma-3.
+
+           perform write-detail.
+
+           go print-out-3.
+
+       print-out-4.
+           move 1 to y. subtract 1 from index-count.
+
+       print-out-4b.
+           move idx-table(y) to index-fields.
+
+           read pelates invalid perform telos go begin-2.
+
+           move kodikos to kodikos-3 move epitheto to epitheto-3
+           move onoma to onoma-3.
+
+           perform write-detail.
+
+           add 1 to y. if y > index-count perform telos go begin-2.
+           go print-out-4b.
+
+       write-detail.
+           perform page-check.
+
+           if format-label
+              move epitheto to epitheto-4 move onoma to onoma-4
+              move dieythynsh to dieythynsh-4
+              move telephone to telephone-4
+              write prt-rec from prt-7
+              write prt-rec from prt-8
+              write prt-rec from prt-9
+              write prt-rec from prt-10
+              add 3 to prt-line-cnt
+           else
+              write prt-rec from prt-5
+           end-if.
+
+       page-check.
+           if prt-line-cnt >= prt-max-lines
+              write prt-rec from prt-6 after advancing page
+              perform header-prt-2
+           end-if.
+
+           add 1 to prt-line-cnt.
+
+       header-prt.
+           open extend pel-prt.
+
+       header-prt-2.
+           add 1 to prt-page-no.
+           move prt-page-no to page-no-prt.
+           move 0 to prt-line-cnt.
+           write prt-rec from prt-1.
+           write prt-rec from prt-2.
+
+           if format-list
+              write prt-rec from prt-3 after 3
+              write prt-rec from prt-4
+           end-if.
+
+       index-code.
+           perform rec-begin.
+           if t-code = spaces go index-code-3.
+
+       index-code-2.
+           read pelates next at end go index-disp-1.
+
+           evaluate srch-key
+              when "2" if epitheto (1:i) > T-code (1:i) go index-disp-1
+              when "3" if afm (1:i) > T-code (1:i) go index-disp-1
+              when "4" if telephone (1:i) > T-code (1:i) go index-disp-1
+              when "5" if dieythynsh (1:i) > T-code (1:i)
+                           go index-disp-1
+              when other if kodikos (1:i) > T-code (1:i) go index-disp-1
+           end-evaluate.
+
+           move index-fields to idx-table (index-count).
+
+           add 1 to index-count.
+
+           go index-code-2.
+
+       index-code-3.
+           read pelates next at end go index-disp-1.
+
+           move index-fields to idx-table (index-count).
+
+           add 1 to index-count.
+
+           go index-code-3.
+
+       index-disp-1.
+           if index-count not > 1 initialize pelates-rec go begin-2.
+
+           move 1 to y. move 1 to k. subtract 1 from index-count.
+           move 1 to e. move 1 to m.
+
+           if index-count < 10 move 1 to l
+
+           else compute l rounded = ( index-count / 10) + .5
+
+           end-if.
+
+           perform index-box.
+
+       index-disp-2.
+           move c-name(3) to bc. move c-name(7) to fc.
+
+           move idx-table(y) to index-fields.
+
+           move kodikos to kodikos-2. move onoma to onoma-2.
+           move epitheto to epitheto-2.
+
+           if index-pos = spaces move 1 to k m go index-select.
+
+           display index-pos line idx-ln(k) position 8
+                                control col-cnt.
+
+           if k = 10 compute y = ( e * 10 ) - 9 move 1 to k
+                     go index-select.
+
+           if y = index-count compute y = ( e * 10 ) - 9 move 1 to k
+                              go index-select.
+
+           add 1 to y k m.
+
+           go index-disp-2.
+
+       index-select.
+           move c-name(7) to bc. move c-name(3) to fc.
+
+           move idx-table(y) to index-fields.
+
+           move kodikos to kodikos-2. move onoma to onoma-2.
+           move epitheto to epitheto-2.
+
+           display index-pos line idx-ln(k) position 8
+                             control col-cnt.
+
+           accept flag line 24 position 80 no beep control acpt-col
+                               on exception chr-ch
+
+           move c-name(3) to bc move c-name(7) to fc
+
+           display index-pos line idx-ln(k) position 8
+                             control col-cnt
+
+            evaluate chr-ch
+              when 52 if y > ( e * 10 ) - 9 subtract 1 from y k
+
+                      else move m to k
+                           compute y = ( ( e * 10 ) - 9 ) + ( m - 1 )
+
+                      end-if go index-select
+
+              when 53 if y < ( ( e * 10 ) - 9 ) + ( m - 1 ) add 1 to y k
+
+                      else compute y = ( e * 10 ) - 9 move 1 to k
+
+                      end-if go index-select
+
+
+              when 67  if e > 1 subtract 1 from e perform page-box
+                         perform index-clean
+                         compute y = ( e * 10 ) - 9 move 1 to k m
+                         go index-disp-2
+
+                      else go index-select
+
+                      end-if
+
+              when 68 if e < l add 1 to e perform page-box
+                         perform index-clean
+                         compute y = ( e * 10 ) - 9 move 1 to k m
+                         go index-disp-2
+
+                      else go index-select
+
+                      end-if
+
+              when 27 perform clean-box go begin-2
+
+              when other go index-select
+
+           end-evaluate.
+
+           if flag = 0 and index-pos not = spaces
+
+                      initialize pelates-rec
+
+                       move idx-table(y) to index-fields
+
+                       move kodikos to kodikos-2 move onoma to onoma-2
+                       move epitheto to epitheto-2
+
+                       move c-name(2) to bc move c-name(7) to fc
+
+                       display index-pos line idx-ln(k) position 8
+                                            control col-cnt
+
+                       perform clean-box
+
+                       evaluate flag2
+                          when 3 go begin-3
+                          when other perform print-box go cond-disp
+                       end-evaluate
+
+           else go index-select
+
+           end-if.
+
+       rec-begin.
+           perform clean-table.
+
+           initialize flag.
+
+           evaluate srch-key
+              when "2" move 25 to i
+              when "3" move 8 to i
+              when "4" move 15 to i
+              when "5" move 35 to i
+              when other move 20 to i
+           end-evaluate.
+
+           perform varying x from 1 by 1 until x > i or flag = 1
+           if t-code (i:1) = space subtract 1 from i
+           else move 1 to flag
+           end-if
+           end-perform.
+
+           evaluate srch-key
+              when "2" move t-code to epitheto move 1 to index-count
+                       start pelates key not < epitheto
+                             invalid key perform brk
+              when "3" move t-code to afm move 1 to index-count
+                       start pelates key not < afm
+                             invalid key perform brk
+              when "4" move t-code to telephone move 1 to index-count
+                       start pelates key not < telephone
+                             invalid key perform brk
+              when "5" move t-code to dieythynsh move 1 to index-count
+                       start pelates key not < dieythynsh
+                             invalid key perform brk
+              when other move t-code to kodikos move 1 to index-count
+                       start pelates key not < kodikos
+                             invalid key perform brk
+           end-evaluate.
+
+       cond-disp.
+           evaluate flag2
+               when 1 move kodikos to t-code1
+                           display t-code1 line 9 position 31
+                                   t-code2 line 11 position 31
+                                   go condition-1
+
+               when 2 move kodikos to t-code2
+                           display t-code1 line 9 position 31
+                                   t-code2 line 11 position 31
+                                   go condition-2
+           end-evaluate.
+
+       find-rec.
+           move 0 to lock-count.
+
+       find-rec-2.
+           read pelates invalid move pel-stat to file-stat
+                                if file-stat = "99" and lock-count < 5
+                                   add 1 to lock-count
+                                   perform retry-delay
+                                   go find-rec-2
+                                end-if
+                                perform invalid-info
+                                perform disp-ln
+
+                    not invalid move 4 to val-stat
+                                perform valid-info
+                                perform disp-info
+                                perform disp-ln
+
+           end-read.
+
+           move pelates-rec to audit-before.
+
+       disp-ln.
+           move c-name(6) to bc. move c-name(8) to fc.
+
+           if epitheto = spaces
+           display und-line line 6 position 31 size 25 control col-cnt.
+
+           if onoma = spaces
+           display und-line line 7 position 31 size 15 control col-cnt.
+
+           if dieythynsh = spaces
+           display und-line line 8 position 31 size 35 control col-cnt.
+
+           if afm = spaces
+           display und-line line 9 position 31 size 8 control col-cnt.
+
+           if telephone = spaces
+           display und-line line 10 position 31 size 15 control col-cnt.
+
+       disp-info.
+           move c-name(6) to bc. move c-name(8) to fc.
+           display epitheto line 6 position 31 control col-cnt
+                   onoma position 31
+                   dieythynsh position 31
+                   afm position 31
+                   telephone position 31.
+
+       print-box.
+           move c-name(6) to bc. move c-name(8) to fc.
+           display "######### ####㡞 ####ਫ਼# #######Ŀ"
+                   line 7 position 15 control col-cnt
+                   "#                                   #"
+                   line 8 position 15
+                   "#           ###                     #"
+                   line 9 position 15
+                   "# ######                           #"
+                   line 10 position 15
+                   "#           ##                     #"
+                   line 11 position 15
+                   "#                                   #"
+                   line 12 position 15
+                   "#  ESC             F1               #"
+                   line 13 position 15
+                   "#####################################"
+                   line 14 position 15
+
+                   bc-line line 15 position 17 size 37
+                           control nor-cnt.
+
+           perform varying x from 8 by 1 until x > 14
+           display bc-line line x position 52 size 2 control nor-cnt
+           end-perform.
+
+           move c-name(3) to bc. move c-name(8) to fc.
+           display " ###ਫ਼ " line 13 position 22 control col-cnt
+                   " #####㨠# " line 13 position 37.
+
+           move c-name(8) to bc. move c-name(8) to fc.
+           display inv-line line 9 position 31 size 20
+                   control col-cnt
+                   inv-line line 11 position 31 size 20.
+
+       code-box.
+           move c-name(6) to bc. move c-name(8) to fc.
+           display "######## ###### ###᫞ ######Ŀ"
+                   line 7 position 15 control col-cnt
+                   "# ######                      #"
+                   line 8 position 15
+                   "#                              #"
+                   line 9 position 15
+                   "#  ESC           F1            #"
+                   line 10 position 15
+                   "################################"
+                   line 11 position 15
+
+                   bc-line line 12 position 17 size 32
+                           control nor-cnt.
+
+           perform varying x from 8 by 1 until x > 11
+           display bc-line line x position 47 size 2 control nor-cnt
+           end-perform.
+
+           move c-name(3) to bc. move c-name(8) to fc.
+           display inv-line line 8 position 25 size 20 reverse
+                   control nor-cnt
+                   " ###ਫ਼ " line 10 position 21 control col-cnt
+                   " #####㨠# " line 10 position 34.
+
+       values-box.
+           move c-name(6) to bc. move c-name(8) to fc.
+           display
+           "##################### ######## ######## ################Ŀ"
+                   line 3 position 12 control col-cnt.
+
+           perform varying x from 4 by 1 until x > 19
+           display
+           "#                                                         #"
+                   line x position 12
+           end-perform.
+           display
+           "###########################################################"
+                   line 18 position 12
+
+                   "######:" line 4 position 15
+                   "##埜##....:" line 6 position 19
+                   "##......:" position 19
+                   "###矬###..:" position 19
+                   "#.#.#......:" position 19
+                   "####द......:" position 19
+                   "ESC" line 16 position 15
+                   "F3" line 16 position 29
+                   "F4" line 16 position 42
+                   "F6" line 16 position 57.
+
+           move c-name(3) to bc. move c-name(8) to fc.
+           display kodikos line 4 position 23 control col-cnt
+                   "###ਫ਼" line 16 position 18
+                   "######" line 16 position 31
+                   "########" line 16 position 45
+                   "########" line 16 position 60.
+
+           display bc-line line 19 position 14 size 59 control nor-cnt
+           perform varying x from 4 by 1 until x > 18
+           display bc-line line x position 71 size 2 control nor-cnt
+           end-perform.
+
+       index-box.
+           move c-name(3) to bc. move c-name(8) to fc.
+           display "#####################################"
+                   line 6 position 6 control col-cnt
+
+                   "###############################ͻ"
+                   line 6 position 41.
+
+           perform varying x from 7 by 1 until x > 21
+           display "#                                    "
+                   line x position 6
+                   "                                #"
+                   line x position 41
+           end-perform.
+
+           display "#####################################"
+                   line 21 position 6 control col-cnt
+
+                  "###############################ͼ"
+                  line 21 position 41.
+
+           display bc-line line 22 position 8 low size 68
+                           control nor-cnt.
+
+           perform varying x from 7 by 1 until x > 21
+           display bc-line line x position 74 low size 2
+           end-perform.
+
+           move c-name(3) to bc. move c-name(8) to fc.
+           display "######" line 7 position 8 control col-cnt
+                   "##埜##" line 7 position 30
+                   "##" line 7 position 57
+                   half-line line 8 position 8 size 20
+                   half-line line 8 position 30 size 25
+                   half-line line 8 position 57 size 15
+                   "PGUP-PGDN" line 20 position 8
+                   "ESC" line 20 position 31
+                   "" line 20 position 43
+                   "ENTER " line 20 position 60.
+
+           move c-name(2) to bc. move c-name(5) to fc.
+           display "###.###囘#" line 20 position 17 control col-cnt
+                   "###ਫ਼" line 20 position 34
+                   "#夞## ##ᨘ#" line 20 position 45
+                   "#######" line 20 position 65.
+
+           perform page-box.
+
+       edit-box.
+           move c-name(6) to bc. move c-name(8) to fc.
+           display "#################################Ŀ"
+                   line 17 position 25 control col-cnt
+                   "#  ## ####ਫ਼ ####⤦#; (N/O):   #"
+                   line 18 position 25
+                   "# FORMAT: 1=LIST   2=LABEL        #"
+                   line 19 position 25
+                   "# OUTPUT: 1=PRINTER  2=DISK       #"
+                   line 20 position 25
+                   "# FILE:                           #"
+                   line 21 position 25
+                   "# ESC           F2                #"
+                   line 22 position 25
+                   "###################################"
+                   line 23 position 25
+
+                   bc-line line 24 position 27 size 35
+                           control nor-cnt.
+
+           perform varying x from 18 by 1 until x > 23
+           display bc-line line x position 60 size 2 control nor-cnt
+           end-perform.
+
+           move c-name(3) to bc. move c-name(8) to fc.
+           display " ###ਫ਼ " line 22 position 30 control col-cnt
+                   " ####/####⤦# " line 22 position 43.
+
+           move c-name(6) to bc. move c-name(8) to fc.
+           move "n" to synexeia.
+
+           accept synexeia line 18 position 55 update tab blink
+                 control col-cnt
+                 on exception chr-ch
+           evaluate chr-ch
+             when 27 move c-name(4) to bc move c-name(2) to fc
+
+                     perform varying x from 17 by 1 until x > 24
+                        display bc-line line x position 25 size 37
+                                control col-cnt
+                     end-perform
+
+                     go condition-1
+
+             when 2 move "p" to editor-from go editor-open
+
+             when other go edit-box
+           end-evaluate.
+
+             evaluate true
+                 when syn-n move 1 to flag
+                 when syn-o move 0 to flag
+                 when other go edit-box
+              end-evaluate.
+
+           move "1" to prt-format.
+           accept prt-format line 19 position 55 update tab blink
+                 control col-cnt.
+
+           if not format-label move "1" to prt-format.
+
+           move "1" to prt-output.
+           accept prt-output line 20 position 55 update tab blink
+                 control col-cnt.
+
+           if not output-disk move "1" to prt-output.
+
+           if output-disk
+              move spaces to prt-disk-file
+              accept prt-disk-file line 21 position 31 update tab
+                    control col-cnt
+              move prt-disk-file to prt-device
+           else
+              move "PRINTER" to prt-device
+           end-if.
+
+           go print-out.
+
+       check-code.
+           move c-name(2) to bc move c-name(4) to fc.
+
+           display "#######################Ŀ" line 17 position 10
+                                                control col-cnt
+                   "#                       #" line 18 position 10
+                   "#                       #" line 19 position 10
+                   "#                       #" line 20 position 10
+                   "#########################" line 21 position 10
+                   "##礘## ####㡞" line 18 position 15 blink
+                   "3.EPITH" line 18 position 27 blink
+                   "4.AFM 5.TEL" line 19 position 15 blink
+                   "6.DIEYTH 7.RENUM" line 20 position 15 blink
+
+                   bc-line line 22 position 12 size 25
+                            control nor-cnt.
+
+           perform varying x from 18 by 1 until x > 21
+             display bc-line line x position 35 size 2 control nor-cnt
+           end-perform.
+
+           accept flag2 line 24 position 80 control acpt-col.
+
+           move c-name(4) to bc. move c-name(2) to fc.
+           perform varying x from 17 by 1 until x > 22
+             display bc-line line x position 10 size 30 control col-cnt
+           end-perform.
+
+       page-box.
+           move c-name(2) to bc. move c-name(7) to fc.
+           display "###囘    /   " line 19 position 7 control col-cnt
+                   e line 19 position 14
+                   l line 19 position 18.
+
+       save-box.
+           if pelates-rec not = save-var
+
+              perform error-box
+
+              display "   (!) #######        " line 7 position 29
+                                             control col-cnt
+                      "----------------------" line 8 position 29
+                      "     ## ##### ##     " line 10 position 29
+                      "   ######;(N/O):     " line 12 position 29
+
+              move "n" to synexeia
+
+              accept synexeia line 12 position 46 update tab blink
+
+              evaluate true
+                 when syn-n perform save-routin
+                 when syn-o continue
+                 when other go save-box
+              end-evaluate
+
+           end-if.
+
+       save-box-2.
+           initialize save-var.
+           move pelates-rec to save-var.
+
+       clean-table.
+           perform varying x from 1 by 1 until x > 1000
+           initialize idx-table(x)
+           end-perform.
+
+       clean-box.
+           move c-name(4) to bc. move c-name(2) to fc.
+
+           perform varying x from 5 by 1 until x > 22
+           display bc-line line x position 5 size 71
+                           control col-cnt
+           end-perform.
+
+       index-clean.
+           move c-name(3) to bc. move c-name(3) to fc.
+           perform varying x from 9 by 1 until x > 18
+           display inv-line line x position 7 size 66 control col-cnt
+           end-perform.
+
+       error-box.
+           move c-name(2) to bc. move c-name(3) to fc.
+           display "######################Ŀ" line 6 position 28
+                   control col-cnt
+                   "#                      #" line 7 position 28
+                   "#                      #" line 8 position 28
+                   "#                      #" line 9 position 28
+                   "#                      #" line 10 position 28
+                   "#                      #" line 11 position 28
+                   "#                      #" line 12 position 28
+                   "########################" line 13 position 28
+
+           inv-line line 14 position 30 size 24 control nor-cnt.
+
+           perform varying x from 7 by 1 until x > 13
+           display inv-line line x position 52 size 2 control nor-cnt
+           end-perform.
+
+           if epitheto (22:2) = spaces
+                  display und-line line 8 position 52 size 2
+                                   control nor-cnt
+
+           else display epitheto (22:2) line 8 position 52
+                                   control nor-cnt
+           end-if.
+
+           if dieythynsh (22:2) = spaces
+                  display und-line line 10 position 52 size 2
+                                   control nor-cnt
+
+           else display dieythynsh (22:2) line 10 position 52
+                                   control nor-cnt
+           end-if.
+
+       message-box.
+           move c-name(1) to bc. move c-name(8) to fc.
+           display "###################Ŀ" line 19 position 14
+                   control col-cnt.
+
+           move c-name(2) to bc. move c-name(3) to fc.
+           display "#########" line 19 position 5 control col-cnt
+                   "#                            #" line 20 position 5
+                   control col-cnt
+                   "##############################" line 21 position 5
+
+                   bc-line line 22 position 7 size 30 control nor-cnt.
+
+           perform varying x from 19 by 1 until x > 21
+           display bc-line line x position 35 size 2 control nor-cnt
+           end-perform.
+
+       message-error-box.
+           perform error-box.
+           display  "<<                  >>" line 7 position 29
+                     inval-mess line 7 position 30
+                    "   ### ######櫜###   " line 8 position 29
+                    "     ########圪      " line 9 position 29
+                    "    #####⥫# ##      " line 10 position 29
+                    "  ##暨#### ##㟜###  " line 11 position 29
+                    "     ### ## #####     " line 12 position 29.
+
+           accept flag line 24 position 80 control acpt-col.
+           perform clean-box.
+
+       message-error-box-2.
+           exit.
+
+       message-error-box-3.
+           go begin-2.
+
+       invalid-info.
+           evaluate file-stat
+              when "10"  move "   #⢦# ####妬   " to inval-mess
+                                          perform invalid-message
+
+              when "22"  move "   ##### #######   " to inval-mess
+               perform message-error-box thru message-error-box-2
+
+              when "23"  move "    ## #######    " to inval-mess
+                                          perform invalid-message
+
+              when "24"  move "  #⣠## ## ##### " to inval-mess
+               perform message-error-box thru message-error-box-2
+
+              when "30"  move "  ##ᙞ ### #婡#  " to inval-mess
+               perform message-error-box thru message-error-box-2
+
+              when "98"  move "######⤦ #####㨠#" to inval-mess
+               perform message-error-box thru message-error-box-2
+
+              when "99"  move "RECORD IN USE, RETRY" to inval-mess
+               perform message-error-box thru message-error-box-2
+
+              when other move "####### ## SYS.OP. " to inval-mess
+               perform message-error-box thru message-error-box-2
+
+           end-evaluate.
+
+       valid-info.
+           evaluate val-stat
+              when 1  move " # ######## ⚠##  " to val-mess
+
+              when 2  move " H ###### ⚠##    " to val-mess
+
+              when 3  move " # ######## ⚠##  " to val-mess
+
+              when 4  move " ######## ########" to val-mess.
+
+           move 0 to val-stat.
+
+           perform valid-message.
+
+       invalid-message.
+           perform message-box.
+           display inval-mess line 20 position 10 control col-cnt.
+           move c-name(6) to bc. move c-name(8) to fc.
+           display " " line 16 position 69 control col-cnt.
+
+       valid-message.
+           perform message-box.
+           display val-mess line 20 position 10 control col-cnt.
+           move c-name(6) to bc. move c-name(8) to fc.
+           display " " line 16 position 69 control col-cnt.
+
+       editor-open.
+           move fl-disk-path to fl-disk. move fl-rest-path to fl-rest.
+           move fpel-2 to fl-nam. open i-o word.
+           move kodikos to word-num. initialize editor-vars.
+           read word invalid go editor.
+
+       editor-open-2.
+           perform index-box.
+           move word-var to editor-vars.
+
+       editor.
+           move c-name(2) to bc. move c-name(8) to fc.
+           display "################################################"
+                   line 3 position 3 control col-cnt
+                   "########################ͻ" line 3 position 51.
+
+           perform varying x from 4 by 1 until x > 20
+           display "#                                               "
+                   line x position 3
+                   "                         #" line x position 51
+           end-perform.
+
+           display "################################################"
+                   line 21 position 3 control col-cnt
+                   "########################ͼ" line 21 position 51.
+
+           perform varying x from 4 by 1 until x > 22
+           display bc-line line x position 77 size 2 control nor-cnt
+           end-perform.
+           display bc-line line 22 position 5 size 72 control nor-cnt.
+           move c-name(2) to bc. move c-name(7) to fc.
+           move 1 to editor-count ctab.
+
+       editor-2.
+           accept ed-var(editor-count) line ed-ln(editor-count)
+            position 4 cursor ctab update no beep control col-cnt
+             on exception chr-ch go editor-chr.
+           if editor-count = 17 go editor-2
+           else add 1 to editor-count.
+           go editor-2.
+
+       editor-chr.
+           evaluate chr-ch
+              when 9 add 9 to ctab
+              when 56 subtract 9 from ctab
+              when 27 move 0 to flag perform editor-clean
+                       if editor-from-a2 go a2 else go print-out end-if
+              when 52 if editor-count = 1 go editor-2
+                        else subtract 1 from editor-count
+                      end-if
+              when 53 if editor-count = 17 go editor-2
+                        else add 1 to editor-count
+                      end-if
+              when 54 move 1 to ctab
+              when 82 move 74 to ctab
+              when 2 perform editor-save
+              when 5 perform editor-delete
+              when other go editor-2
+           end-evaluate.
+           go editor-2.
+
+       editor-clean.
+           move c-name(4) to bc. move c-name(2) to fc.
+           perform varying x from 22 by -1 until x < 3
+           display bc-line line x position 2 size 78 control col-cnt
+           end-perform.
+
+       editor-save.
+           move kodikos to word-num.
+           move editor-vars to word-var.
+           write word-rec invalid rewrite word-rec.
+           close word.
+
+       editor-delete.
+           delete word invalid continue end-delete.
+
+       telos.
+           close pel-prt.
+
+       telos-2.
+           close pelates.
+       telos-3.
+           goback.
+
+       brk.
+           exit.
+
+       brk-2.
+           go begin-2.
