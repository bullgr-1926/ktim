@@ -0,0 +1,372 @@
+       id division.
+       program-id. dqrept.
+       author. temerzidis stavros.
+       environment division.
+       configuration section.
+       source-computer. pentium-100.
+       object-computer. pentium-100.
+       input-output section.
+       file-control.
+           select optional pelates assign random file-name
+           organization indexed
+
+           record key kodikos
+           status pel-stat.
+
+           select optional agores assign random file-name
+           organization indexed
+
+           record key kodikos-a
+           status ag-stat.
+
+           select dq-prt assign print "printer".
+
+       data division.
+       file section.
+       fd pelates.
+       01 pelates-rec.
+          02 index-fields.
+             03 kodikos pic x(20).
+             03 onoma pic x(15).
+             03 epitheto pic x(25).
+          02 pelates-rest.
+             03 dieythynsh pic x(35).
+             03 afm pic x(8).
+             03 telephone pic x(15).
+
+       fd agores.
+       01 agores-rec.
+          02 index-fields-a.
+             03 kodikos-a pic x(20).
+             03 onoma-a pic x(15).
+             03 epitheto-a pic x(25).
+          02 agores-rest.
+             03 dieythynsh-a pic x(35).
+             03 epagelma-a   pic x(20).
+             03 afm-a pic x(8).
+             03 telephone1-a pic x(15).
+             03 telephone2-a pic x(15).
+             03 ref-kodikos-a pic x(20).
+
+       fd dq-prt label records omitted.
+       01 prt-rec pic x(80).
+
+       working-storage section.
+       77 chr-ch pic 9(3) comp-5.
+
+       01  str-var.
+           02 bc-line pic x(80) value all "#".
+
+       01  num-var.
+           02 flag pic 9.
+           02 x pic 9999.
+
+       01  file-status.
+           02 pel-stat pic xx.
+           02 ag-stat pic xx.
+
+       01  files-used.
+           02 fpel pic x(12) value "pel.dat".
+           02 fag pic x(12) value "pelag.dat".
+
+       01  file-name pic x(29).
+       01  fn redefines file-name.
+           03 fl-disk pic xx.
+           03 fl-rest pic x(15).
+           03 fl-nam pic x(12).
+
+       77  prt-line-cnt pic 9(3) value 0.
+       77  prt-page-no pic 9(3) value 0.
+       77  prt-max-lines pic 9(3) value 55.
+
+       77  cnt-pel-dieythynsh pic 9(4) value 0.
+       77  cnt-pel-afm pic 9(4) value 0.
+       77  cnt-pel-telephone pic 9(4) value 0.
+       77  cnt-pel-bad pic 9(4) value 0.
+       77  cnt-pel-tot pic 9(4) value 0.
+
+       77  cnt-ag-epagelma pic 9(4) value 0.
+       77  cnt-ag-telephone2 pic 9(4) value 0.
+       77  cnt-ag-bad pic 9(4) value 0.
+       77  cnt-ag-tot pic 9(4) value 0.
+
+       01  miss-desc pic x(40).
+       77  miss-ptr pic 9(4).
+       77  flag2-hold pic x.
+
+       01  color-table.
+           02  pic x(7) value "black  ".
+           02  pic x(7) value "blue   ".
+           02  pic x(7) value "green  ".
+           02  pic x(7) value "cyan   ".
+           02  pic x(7) value "red    ".
+           02  pic x(7) value "magenta".
+           02  pic x(7) value "brown  ".
+           02  pic x(7) value "white  ".
+       01  redefines color-table.
+           02  c-name pic x(7) occurs 8 times.
+
+       01  control-value.
+           02  col-cnt.
+               03 pic x(5) value "high,".
+               03 pic x(7) value "fcolor=".
+               03 fc pic x(7).
+               03 pic x(8) value ",bcolor=".
+               03 bc pic x(7).
+
+       01  nor-cnt.
+           02  pic x(47) value "low,fcolor=white,bcolor=black".
+
+       01  acpt-col.
+           02 pic x(47) value "fcolor=black,bcolor=black".
+
+       01  prt-1.
+           02 filler pic x(2) value spaces.
+           02 today-date pic x(8).
+           02 today-day pic xx.
+           02 filler pic x(12) value spaces.
+           02 filler pic x(20) value "DATA QUALITY REPORT".
+           02 filler pic x(17) value spaces.
+           02 filler pic x(5) value "PAGE ".
+           02 page-no-prt pic zz9.
+           02 filler pic x(6) value spaces.
+
+       01  prt-2.
+           02 filler pic x(80) value all "-".
+
+       01  prt-3.
+           02 filler pic x(5) value spaces.
+           02 filler pic x(20) value "CODE".
+           02 filler pic x(5) value spaces.
+           02 filler pic x(40) value "MISSING FIELDS".
+
+       01  prt-4.
+           02 filler pic x(5) value spaces.
+           02 filler pic x(20) value all "-".
+           02 filler pic x(5) value spaces.
+           02 filler pic x(40) value all "-".
+
+       01  prt-5.
+           02 filler pic x(5) value spaces.
+           02 kodikos-3 pic x(20).
+           02 filler pic x(5) value spaces.
+           02 desc-3 pic x(40).
+
+       01  prt-6.
+           02 filler pic x(80) value all "-".
+
+       01  prt-7.
+           02 filler pic x(5) value spaces.
+           02 filler pic x(30) value "PELATES RECORDS SCANNED    : ".
+           02 pel-tot-3 pic zzzz9.
+
+       01  prt-8.
+           02 filler pic x(5) value spaces.
+           02 filler pic x(30) value "MISSING DIEYTHYNSH         : ".
+           02 pel-dy-3 pic zzzz9.
+
+       01  prt-9.
+           02 filler pic x(5) value spaces.
+           02 filler pic x(30) value "MISSING AFM                : ".
+           02 pel-afm-3 pic zzzz9.
+
+       01  prt-10.
+           02 filler pic x(5) value spaces.
+           02 filler pic x(30) value "MISSING TELEPHONE          : ".
+           02 pel-tel-3 pic zzzz9.
+
+       01  prt-11.
+           02 filler pic x(5) value spaces.
+           02 filler pic x(30) value "AGORES RECORDS SCANNED     : ".
+           02 ag-tot-3 pic zzzz9.
+
+       01  prt-12.
+           02 filler pic x(5) value spaces.
+           02 filler pic x(30) value "MISSING EPAGELMA-A         : ".
+           02 ag-ep-3 pic zzzz9.
+
+       01  prt-13.
+           02 filler pic x(5) value spaces.
+           02 filler pic x(30) value "MISSING TELEPHONE2-A       : ".
+           02 ag-tel2-3 pic zzzz9.
+
+       01  prt-14.
+           02 filler pic x(13) value "BULL THE BEST" .
+
+       linkage section.
+       01  linkages.
+           02  paths.
+               03  pr-path.
+                   04 disk-path pic xx.
+                   04 rest-path pic x(15).
+                   04 prog pic x(12).
+               03  fl-path.
+                   04 fl-disk-path pic xx.
+                   04 fl-rest-path pic x(15).
+           02  today-day pic xx.
+           02 today-date.
+               03 t-dd pic 99. 03 t-mm pic 99. 03 t-yy pic 99.
+           02  ed-date.
+               03 e-dd pic zz/. 03 e-mm pic zz/. 03 e-yy pic zz.
+           02  oper-code pic x(10).
+
+       procedure division using linkages.
+
+       begin.
+           move fl-disk-path to fl-disk. move fl-rest-path to fl-rest.
+           move 0 to prt-page-no.
+
+           perform header-prt thru header-prt-2.
+
+           perform scan-pelates.
+           perform scan-agores.
+           perform summary-prt.
+
+           write prt-rec from prt-14 after advancing page.
+           close dq-prt.
+
+           perform done-box.
+
+           goback.
+
+       scan-pelates.
+           move fpel to fl-nam. open input pelates.
+
+       scan-pelates-2.
+           read pelates next record at end go scan-pelates-ex.
+
+           add 1 to cnt-pel-tot.
+           move spaces to miss-desc.
+           move "n" to flag2-hold.
+           move 1 to miss-ptr.
+
+           if dieythynsh = spaces
+              add 1 to cnt-pel-dieythynsh
+              string "DIEYTHYNSH " delimited by size
+                     into miss-desc with pointer miss-ptr
+              move "y" to flag2-hold
+           end-if.
+
+           if afm = spaces
+              add 1 to cnt-pel-afm
+              string "AFM " delimited by size
+                     into miss-desc with pointer miss-ptr
+              move "y" to flag2-hold
+           end-if.
+
+           if telephone = spaces
+              add 1 to cnt-pel-telephone
+              string "TELEPHONE " delimited by size
+                     into miss-desc with pointer miss-ptr
+              move "y" to flag2-hold
+           end-if.
+
+           if flag2-hold = "y"
+              add 1 to cnt-pel-bad
+              move kodikos to kodikos-3
+              move miss-desc to desc-3
+              perform page-check
+              write prt-rec from prt-5
+           end-if.
+
+           go scan-pelates-2.
+
+       scan-pelates-ex.
+           close pelates.
+
+       scan-agores.
+           move fag to fl-nam. open input agores.
+
+       scan-agores-2.
+           read agores next record at end go scan-agores-ex.
+
+           add 1 to cnt-ag-tot.
+           move spaces to miss-desc.
+           move "n" to flag2-hold.
+           move 1 to miss-ptr.
+
+           if epagelma-a = spaces
+              add 1 to cnt-ag-epagelma
+              string "EPAGELMA-A " delimited by size
+                     into miss-desc with pointer miss-ptr
+              move "y" to flag2-hold
+           end-if.
+
+           if telephone2-a = spaces
+              add 1 to cnt-ag-telephone2
+              string "TELEPHONE2-A " delimited by size
+                     into miss-desc with pointer miss-ptr
+              move "y" to flag2-hold
+           end-if.
+
+           if flag2-hold = "y"
+              add 1 to cnt-ag-bad
+              move kodikos-a to kodikos-3
+              move miss-desc to desc-3
+              perform page-check
+              write prt-rec from prt-5
+           end-if.
+
+           go scan-agores-2.
+
+       scan-agores-ex.
+           close agores.
+
+       summary-prt.
+           write prt-rec from prt-6.
+           move cnt-pel-tot to pel-tot-3. write prt-rec from prt-7.
+           move cnt-pel-dieythynsh to pel-dy-3.
+           write prt-rec from prt-8.
+           move cnt-pel-afm to pel-afm-3. write prt-rec from prt-9.
+           move cnt-pel-telephone to pel-tel-3.
+           write prt-rec from prt-10.
+           write prt-rec from prt-6.
+           move cnt-ag-tot to ag-tot-3. write prt-rec from prt-11.
+           move cnt-ag-epagelma to ag-ep-3. write prt-rec from prt-12.
+           move cnt-ag-telephone2 to ag-tel2-3.
+           write prt-rec from prt-13.
+
+       page-check.
+           if prt-line-cnt >= prt-max-lines
+              write prt-rec from prt-6 after advancing page
+              perform header-prt-2
+           end-if.
+
+           add 1 to prt-line-cnt.
+
+       header-prt.
+           open extend dq-prt.
+
+       header-prt-2.
+           add 1 to prt-page-no.
+           move prt-page-no to page-no-prt.
+           move 0 to prt-line-cnt.
+           write prt-rec from prt-1.
+           write prt-rec from prt-2.
+           write prt-rec from prt-3.
+           write prt-rec from prt-4.
+
+       done-box.
+           move c-name(2) to bc. move c-name(3) to fc.
+           display "############################Ŀ" line 10 position 24
+                                                     control col-cnt
+                   "#                            #" line 11 position 24
+                   "#                            #" line 12 position 24
+                   "##############################" line 13 position 24
+
+                   bc-line line 14 position 26 size 30 control nor-cnt.
+
+           perform varying x from 11 by 1 until x > 13
+           display bc-line line x position 54 size 2 control nor-cnt
+           end-perform.
+
+           display "DQ REPORT COMPLETE" line 11 position 29
+                                      control col-cnt
+                   "press a key" line 12 position 35
+                                 control col-cnt.
+
+           accept flag line 24 position 80 control acpt-col.
+
+           perform varying x from 10 by 1 until x > 13
+           display bc-line line x position 24 size 30 control col-cnt
+           end-perform.
