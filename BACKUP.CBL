@@ -0,0 +1,265 @@
+       id division.
+       program-id. backup.
+       author. temerzidis stavros.
+       environment division.
+       configuration section.
+       source-computer. pentium-100.
+       object-computer. pentium-100.
+       input-output section.
+       file-control.
+           select optional pelates assign random file-name
+           organization indexed
+
+           record key kodikos
+           status pel-stat.
+
+           select optional word assign random file-name
+           organization indexed
+
+           record key word-num
+           status word-stat.
+
+           select optional agores assign random file-name
+           organization indexed
+
+           record key kodikos-a
+           status ag-stat.
+
+           select optional const assign random file-name
+           organization indexed
+
+           record key const-code
+           status const-stat.
+
+           select optional bk-pelates assign random bk-name
+           status bk-stat.
+
+           select optional bk-word assign random bk-name
+           status bk-stat.
+
+           select optional bk-agores assign random bk-name
+           status bk-stat.
+
+           select optional bk-const assign random bk-name
+           status bk-stat.
+
+       data division.
+       file section.
+       fd pelates.
+       01 pelates-rec.
+          02 index-fields.
+             03 kodikos pic x(20).
+             03 onoma pic x(15).
+             03 epitheto pic x(25).
+          02 pelates-rest.
+             03 dieythynsh pic x(35).
+             03 afm pic x(8).
+             03 telephone pic x(15).
+
+       fd word.
+       01 word-rec.
+          02 word-num pic x(20).
+          02 word-var pic x(1224).
+
+       fd agores.
+       01 agores-rec.
+          02 index-fields-a.
+             03 kodikos-a pic x(20).
+             03 onoma-a pic x(15).
+             03 epitheto-a pic x(25).
+          02 agores-rest.
+             03 dieythynsh-a pic x(35).
+             03 epagelma-a   pic x(20).
+             03 afm-a pic x(8).
+             03 telephone1-a pic x(15).
+             03 telephone2-a pic x(15).
+             03 ref-kodikos-a pic x(20).
+
+       fd const.
+       01 const-rec.
+          02 const-code.
+             03 cat-code pic 99.
+             03 type-code pic 999.
+          02 type-descr pic x(15).
+
+       fd bk-pelates label records omitted.
+       01 bk-pelates-rec pic x(118).
+
+       fd bk-word label records omitted.
+       01 bk-word-rec pic x(1244).
+
+       fd bk-agores label records omitted.
+       01 bk-agores-rec pic x(173).
+
+       fd bk-const label records omitted.
+       01 bk-const-rec pic x(20).
+
+       working-storage section.
+       77 chr-ch pic 9(3) comp-5.
+
+       01  str-var.
+           02 bc-line pic x(80) value all "#".
+
+       01  num-var.
+           02 flag pic 9.
+           02 x pic 9999.
+
+       01  file-status.
+           02 pel-stat pic xx.
+           02 word-stat pic xx.
+           02 ag-stat pic xx.
+           02 const-stat pic xx.
+           02 bk-stat pic xx.
+
+       01  files-used.
+           02 fpel pic x(12) value "pel.dat".
+           02 fpel-2 pic x(12) value "word.dat".
+           02 fag pic x(12) value "pelag.dat".
+           02 fconst pic x(12) value "const.dat".
+
+       01  backup-path.
+           02 bk-disk-name pic xx value "a:".
+           02 bk-rest-name pic x(15) value "\".
+
+       01  file-name pic x(29).
+       01  fn redefines file-name.
+           03 fl-disk pic xx.
+           03 fl-rest pic x(15).
+           03 fl-nam pic x(12).
+
+       01  bk-name pic x(29).
+       01  bk-fn redefines bk-name.
+           03 bk-disk pic xx.
+           03 bk-rest pic x(15).
+           03 bk-nam pic x(12).
+
+       01  color-table.
+           02  pic x(7) value "black  ".
+           02  pic x(7) value "blue   ".
+           02  pic x(7) value "green  ".
+           02  pic x(7) value "cyan   ".
+           02  pic x(7) value "red    ".
+           02  pic x(7) value "magenta".
+           02  pic x(7) value "brown  ".
+           02  pic x(7) value "white  ".
+       01  redefines color-table.
+           02  c-name pic x(7) occurs 8 times.
+
+       01  control-value.
+           02  col-cnt.
+               03 pic x(5) value "high,".
+               03 pic x(7) value "fcolor=".
+               03 fc pic x(7).
+               03 pic x(8) value ",bcolor=".
+               03 bc pic x(7).
+
+       01  nor-cnt.
+           02  pic x(47) value "low,fcolor=white,bcolor=black".
+
+       01  acpt-col.
+           02 pic x(47) value "fcolor=black,bcolor=black".
+
+       linkage section.
+       01  linkages.
+           02  paths.
+               03  pr-path.
+                   04 disk-path pic xx.
+                   04 rest-path pic x(15).
+                   04 prog pic x(12).
+               03  fl-path.
+                   04 fl-disk-path pic xx.
+                   04 fl-rest-path pic x(15).
+           02  today-day pic xx.
+           02 today-date.
+               03 t-dd pic 99. 03 t-mm pic 99. 03 t-yy pic 99.
+           02  ed-date.
+               03 e-dd pic zz/. 03 e-mm pic zz/. 03 e-yy pic zz.
+           02  oper-code pic x(10).
+
+       procedure division using linkages.
+
+       begin.
+           move fl-disk-path to fl-disk. move fl-rest-path to fl-rest.
+           move bk-disk-name to bk-disk. move bk-rest-name to bk-rest.
+
+           perform copy-pelates.
+           perform copy-word.
+           perform copy-agores.
+           perform copy-const.
+
+           perform done-box.
+
+           goback.
+
+       copy-pelates.
+           move fpel to fl-nam. move fpel to bk-nam.
+           open input pelates. open output bk-pelates.
+
+       copy-pelates-2.
+           read pelates next record at end go copy-pelates-ex.
+           write bk-pelates-rec from pelates-rec.
+           go copy-pelates-2.
+
+       copy-pelates-ex.
+           close pelates bk-pelates.
+
+       copy-word.
+           move fpel-2 to fl-nam. move fpel-2 to bk-nam.
+           open input word. open output bk-word.
+
+       copy-word-2.
+           read word next record at end go copy-word-ex.
+           write bk-word-rec from word-rec.
+           go copy-word-2.
+
+       copy-word-ex.
+           close word bk-word.
+
+       copy-agores.
+           move fag to fl-nam. move fag to bk-nam.
+           open input agores. open output bk-agores.
+
+       copy-agores-2.
+           read agores next record at end go copy-agores-ex.
+           write bk-agores-rec from agores-rec.
+           go copy-agores-2.
+
+       copy-agores-ex.
+           close agores bk-agores.
+
+       copy-const.
+           move fconst to fl-nam. move fconst to bk-nam.
+           open input const. open output bk-const.
+
+       copy-const-2.
+           read const next record at end go copy-const-ex.
+           write bk-const-rec from const-rec.
+           go copy-const-2.
+
+       copy-const-ex.
+           close const bk-const.
+
+       done-box.
+           move c-name(2) to bc. move c-name(3) to fc.
+           display "############################Ŀ" line 10 position 24
+                                                     control col-cnt
+                   "#                            #" line 11 position 24
+                   "#                            #" line 12 position 24
+                   "##############################" line 13 position 24
+
+                   bc-line line 14 position 26 size 30 control nor-cnt.
+
+           perform varying x from 11 by 1 until x > 13
+           display bc-line line x position 54 size 2 control nor-cnt
+           end-perform.
+
+           display "BACKUP COMPLETE" line 11 position 31
+                                      control col-cnt
+                   "press a key" line 12 position 35
+                                 control col-cnt.
+
+           accept flag line 24 position 80 control acpt-col.
+
+           perform varying x from 10 by 1 until x > 13
+           display bc-line line x position 24 size 30 control col-cnt
+           end-perform.
