@@ -1,833 +1,1728 @@
-       id division.
-       program-id. pelag.
-       author. temerzidis stavros.
-       environment division.
-       configuration section.
-       source-computer. pentium-100.
-       object-computer. pentium-100.
-       input-output section.
-       file-control.
-           select optional agores assign random file-name
-           organization indexed
-           access dynamic
-
-           record key kodikos-a
-           alternate record key epitheto-a with duplicates
-           status ag-stat.
-
-       data division.
-       file section.
-       fd agores.
-       01 agores-rec.
-          02 index-fields.
-             03 kodikos-a pic x(20).
-             03 onoma-a pic x(15).
-             03 epitheto-a pic x(25).
-          02 agores-rest.
-             03 dieythynsh-a pic x(35).
-             03 epagelma-a   pic x(20).
-             03 afm-a pic x(8).
-             03 telephone1-a pic x(15).
-             03 telephone2-a pic x(15).
-
-       working-storage section.
-       77 chr-ch pic 9(3) comp-1.
-
-       77 synexeia pic x.
-          88 syn-n values "N" "n" "�" "�".
-          88 syn-o values "O" "o" "�" "�".
-
-       01  str-var.
-           02 bc-line pic x(80) value all "�".
-           02 inv-line pic x(80) value all spaces.
-           02 rev-line pic x(80) value all "�".
-           02 rev-half pic x(80) value all "�".
-           02 und-line pic x(80) value all "_".
-           02 half-line pic x(80) value all "-".
-
-       01  num-var.
-           02 flag pic 9.
-           02 flag2 pic x.
-           02 answ pic 9.
-           02 answ2 pic z.
-           02 i pic 9(2).
-           02 k pic 9(2).
-           02 m pic 9(2).
-           02 e pic 999.
-           02 l pic 999.
-           02 x pic 9999.
-           02 y pic 9999.
-
-       01  index-var.
-           02 index-count pic 99.
-           02 t-code pic x(20).
-
-       01  save-var.
-           02 s-code pic x(20).
-           02 s-onoma pic x(15).
-           02 s-epitheto pic x(25).
-           02 s-dieythynsh pic x(35).
-           02 s-epagelma   pic x(20).
-           02 s-afm pic x(8).
-           02 s-telephone-1 pic x(15).
-           02 s-telephone-2 pic x(15).
-
-       01  color-table.
-           02  pic x(7) value "black  ".
-           02  pic x(7) value "blue   ".
-           02  pic x(7) value "green  ".
-           02  pic x(7) value "cyan   ".
-           02  pic x(7) value "red    ".
-           02  pic x(7) value "magenta".
-           02  pic x(7) value "brown  ".
-           02  pic x(7) value "white  ".
-       01  redefines color-table.
-           02  c-name pic x(7) occurs 8 times.
-
-       01  control-value.
-           02  col-cnt.
-               03 pic x(5) value "high,".
-               03 pic x(7) value "fcolor=".
-               03 fc pic x(7).
-               03 pic x(8) value ",bcolor=".
-               03 bc pic x(7).
-
-       01  nor-cnt.
-           02  pic x(47) value "low,fcolor=white,bcolor=black".
-
-       01 acpt-col.
-          02 pic x(47) value "fcolor=black,bcolor=black".
-
-       01  index-table.
-           02 pic x(60) value spaces.
-       01  redefines index-table.
-           02  idx-table pic x(60) occurs 999 times.
-
-       01  index-lines.
-           02 pic x(20) value "09101112131415161718".
-       01  redefines index-lines.
-           02 idx-ln pic 9(2) occurs 10 times.
-
-       01  index-pos.
-           02 kodikos-2 pic x(20).
-           02 filler pic x(2) value spaces.
-           02 epitheto-2 pic x(25).
-           02 filler pic x(2) value spaces.
-           02 onoma-2 pic x(15).
-
-       01  file-used.
-           02 fag pic x(12) value "pelag.dat".
-
-       01  file-name pic x(29).
-       01  fn redefines file-name.
-           03 fl-disk pic x(2).
-           03 fl-rest pic x(15).
-           03 fl-nam pic x(12).
-
-       01  file-status.
-           02 ag-stat pic xx.
-           02 file-stat pic xx.
-
-       01  invalid-mess.
-           02 inval-stat pic xx.
-           02 inval-mess pic x(20).
-       01  valid-mess.
-           02 val-stat pic 9.
-           02 val-mess pic x(20).
-
-       01  acpt-cnt pic x(30) value "update,echo,no beep".
-
-       linkage section.
-        01  linkages.
-           02  paths.
-               03  pr-path.
-                   04 disk-path pic xx.
-                   04 rest-path pic x(15).
-                   04 prog pic x(12).
-               03  fl-path.
-                   04 fl-disk-path pic xx.
-                   04 fl-rest-path pic x(15).
-
-       procedure division using linkages.
-
-       begin.
-           move fl-disk-path to fl-disk. move fl-rest-path to fl-rest.
-           move fag to fl-nam. open i-o agores.
-       
-       begin-2.
-           initialize agores-rec.
-           perform code-box.
-
-       a1.
-           initialize agores-rec.
-           accept kodikos-a line 8 position 25 update 
-           no beep on exception chr-ch
-           evaluate chr-ch
-              when 27 perform clean-box go telos
-              when 1 go index-code
-              when other go a1
-           end-evaluate.
-
-           if kodikos-a = spaces go a1.
-
-       begin-3.
-           perform values-box.
-           perform find-rec.
-           perform save-box-2.
-
-       a2.
-           accept epitheto-a line 6 position 31 prompt "." 
-           control acpt-cnt on exception chr-ch
-           evaluate chr-ch
-              when 27 perform save-box perform clean-box go begin-2
-              when 3 perform save-box perform clean-box go begin-2
-              when 4 perform eis
-              when 6 perform dia if syn-n go begin-2 end-if
-              when 52 perform disp-ln go a8
-              when 53 perform disp-ln go a3
-              when other go a2
-           end-evaluate.
-           
-           perform disp-ln.
-
-       a3.
-           accept onoma-a line 7 position 31 prompt "." 
-           control acpt-cnt on exception chr-ch
-           evaluate chr-ch
-              when 27 perform save-box perform clean-box go begin-2
-              when 3 perform save-box perform clean-box go begin-2
-              when 4 perform eis
-              when 6 perform dia if syn-n go begin-2 end-if
-              when 52 perform disp-ln go a2
-              when 53 perform disp-ln go a4
-              when other go a3
-           end-evaluate.
-
-           perform disp-ln.       
-
-       a4.
-           accept dieythynsh-a line 8 position 31 prompt "." 
-           control acpt-cnt on exception chr-ch     
-           evaluate chr-ch
-              when 27 perform save-box perform clean-box go begin-2
-              when 3 perform save-box perform clean-box go begin-2
-              when 4 perform eis
-              when 6 perform dia if syn-n go begin-2 end-if
-              when 52 perform disp-ln go a3
-              when 53 perform disp-ln go a5
-              when other go a4
-           end-evaluate.
-
-           perform disp-ln. 
-
-       a5.
-           accept epagelma-a line 9 position 31 prompt "." 
-           control acpt-cnt on exception chr-ch     
-           evaluate chr-ch
-              when 27 perform save-box perform clean-box go begin-2
-              when 3 perform save-box perform clean-box go begin-2
-              when 4 perform eis
-              when 6 perform dia if syn-n go begin-2 end-if
-              when 52 perform disp-ln go a4
-              when 53 perform disp-ln go a6
-              when other go a5
-           end-evaluate.
-
-           perform disp-ln. 
-
-
-       a6.
-           accept afm-a line 10 position 31 prompt "."  
-           control acpt-cnt on exception chr-ch
-           evaluate chr-ch
-              when 27 perform save-box perform clean-box go begin-2
-              when 3 perform save-box perform clean-box go begin-2
-              when 4 perform eis
-              when 6 perform dia if syn-n go begin-2 end-if
-              when 52 perform disp-ln go a5
-              when 53 perform disp-ln go a7
-              when other go a6
-           end-evaluate.
-
-           perform disp-ln. 
-
-       A7.
-           accept telephone1-a line 11 position 31 prompt "."   
-           control acpt-cnt on exception chr-ch
-           evaluate chr-ch
-              when 27 perform save-box perform clean-box go begin-2
-              when 3 perform save-box perform clean-box go begin-2
-              when 4 perform eis
-              when 6 perform dia if syn-n go begin-2 end-if
-              when 52 perform disp-ln go a6
-              when 53 perform disp-ln go a8
-              when other go a7
-           end-evaluate.
-
-           perform disp-ln.
-
-       A8.
-           accept telephone2-a line 12 position 31 prompt "."   
-           control acpt-cnt on exception chr-ch
-           evaluate chr-ch
-              when 27 perform save-box perform clean-box go begin-2
-              when 3 perform save-box perform clean-box go begin-2
-              when 4 perform eis
-              when 6 perform dia if syn-n go begin-2 end-if
-              when 52 perform disp-ln go a7
-              when 53 perform disp-ln go a2
-              when other go a8
-           end-evaluate.
-
-           perform disp-ln.
-           go a2.
-
-
-       eis.
-           write agores-rec invalid
-
-                 rewrite agores-rec invalid
-
-                         move ag-stat to file-stat 
-                         perform invalid-info
-
-                 not invalid move 2 to val-stat perform valid-info
-
-                 end-rewrite
-
-           not invalid move 1 to val-stat perform valid-info
-           end-write.
-
-           perform telos. perform begin. perform save-box-2.
-             
-       dia.
-           perform error-box.
-
-           display "   (!) �������        " line 7 position 29 
-                                         control col-cnt
-                   "----------------------" line 8 position 29
-                   "    �� ����� ��      " line 10 position 29
-                   "   �������;(N/O):    " line 12 position 29.
-
-           move "o" to synexeia.
-
-           accept synexeia line 12 position 46 update tab blink.
-
-           evaluate true
-              when syn-n perform dia-2 
-              when syn-o perform values-box perform find-rec 
-                         perform save-box-2 continue
-              when other go dia
-           end-evaluate.
-              
-       dia-2.
-           delete agores invalid move ag-stat to file-stat
-                                  perform invalid-info
-
-                      not invalid move 3 to val-stat 
-                                  perform valid-info
-
-           end-delete.
-
-           initialize agores-rec.
-
-           perform disp-ln. perform telos. perform begin. 
-           perform clean-box.
-
-       telos.
-           close agores.
-
-       telos-1.
-           goback.
-
-       find-rec.
-           read agores invalid move ag-stat to file-stat
-                                perform invalid-info
-                                perform disp-ln
-
-                    not invalid move 4 to val-stat
-                                perform valid-info
-                                perform disp-info
-                                perform disp-ln
-
-           end-read.
-
-       disp-ln.
-           move c-name(6) to bc. move c-name(8) to fc.
-
-           if epitheto-a = spaces
-           display und-line line 6 position 31 size 25 control col-cnt.
-
-           if onoma-a = spaces 
-           display und-line line 7 position 31 size 15 control col-cnt.
-
-           if dieythynsh-a = spaces 
-           display und-line line 8 position 31 size 35 control col-cnt.
-
-           if epagelma-a = spaces 
-           display und-line line 9 position 31 size 20 control col-cnt.
-
-           if afm-a = spaces
-           display und-line line 10 position 31 size 8 control col-cnt.
-
-           if telephone1-a = spaces
-           display und-line line 11 position 31 size 15 control col-cnt.
-
-           if telephone2-a = spaces
-           display und-line line 12 position 31 size 15 control col-cnt.
-
-       disp-info.
-           move c-name(6) to bc. move c-name(8) to fc.
-           display epitheto-a line 6 position 31 control col-cnt
-                   onoma-a position 31
-                   dieythynsh-a position 31
-                   epagelma-a position 31
-                   afm-a position 31
-                   telephone1-a position 31
-                   telephone2-a position 31.
-
-       index-code.
-           perform clean-table.
-
-           initialize i. initialize flag. move 20 to i.
-
-           perform varying x from 1 by 1 until x = 20 or flag = 1
-           if kodikos-a (i:1) = space subtract 1 from i
-           else move 1 to flag
-           end-if 
-           end-perform.
-
-           move kodikos-a to t-code. move 1 to index-count.
-           start agores key not < kodikos-a invalid key go a1.
-
-           if kodikos-a = spaces go index-code-3.
-
-       index-code-2.
-           read agores next at end go index-disp-1. 
-
-           if kodikos-a (1:i) > T-code (1:i) go index-disp-1.
-
-           move index-fields to idx-table (index-count).
-
-           add 1 to index-count.
-
-           go index-code-2.
-
-       index-code-3.
-           read agores next at end go index-disp-1. 
-
-           move index-fields to idx-table (index-count).
-
-           add 1 to index-count.
-
-           go index-code-3.
-
-       index-disp-1.
-           if index-count not > 1 initialize agores-rec go begin-2.
-
-           move 1 to y. move 1 to k. subtract 1 from index-count.
-           move 1 to e. move 1 to m.
-
-           if index-count < 10 move 1 to l 
-
-           else compute l rounded = ( index-count / 10) + .5
-
-           end-if.
-           
-           perform index-box.
-
-       index-disp-2.
-           move c-name(3) to bc. move c-name(7) to fc.
-
-           move idx-table(y) to index-fields.
-
-           move kodikos-a to kodikos-2. move onoma-a to onoma-2.
-           move epitheto-a to epitheto-2.
-
-           if index-pos = spaces move 1 to k m go index-select.
-
-           display index-pos line idx-ln(k) position 8 
-                                control col-cnt.
-
-           if k = 10 compute y = ( e * 10 ) - 9 move 1 to k 
-                     go index-select.
-
-           if y = index-count compute y = ( e * 10 ) - 9 move 1 to k
-                              go index-select.
-                  
-           add 1 to y k m. 
-                     
-           go index-disp-2.
-
-       index-select.
-           move c-name(7) to bc. move c-name(3) to fc.
-
-           move idx-table(y) to index-fields.
-
-           move kodikos-a to kodikos-2. move onoma-a to onoma-2.
-           move epitheto-a to epitheto-2.
-           
-           display index-pos line idx-ln(k) position 8 
-                             control col-cnt.
-
-           accept flag line 24 position 80 no beep control acpt-col
-                               on exception chr-ch
-
-           move c-name(3) to bc move c-name(7) to fc
-
-           display index-pos line idx-ln(k) position 8 
-                             control col-cnt
-
-            evaluate chr-ch
-              when 52 if y > ( e * 10 ) - 9 subtract 1 from y k
-
-                      else move m to k 
-                           compute y = ( ( e * 10 ) - 9 ) + ( m - 1 ) 
- 
-                      end-if go index-select
-
-              when 53 if y < ( ( e * 10 ) - 9 ) + ( m - 1 ) add 1 to y k
-
-                      else compute y = ( e * 10 ) - 9 move 1 to k
-  
-                      end-if go index-select
-                      
-
-              when 67  if e > 1 subtract 1 from e perform page-box 
-                         perform index-clean
-                         compute y = ( e * 10 ) - 9 move 1 to k m
-                         go index-disp-2 
-
-                      else go index-select
-
-                      end-if
-
-              when 68 if e < l add 1 to e perform page-box 
-                         perform index-clean
-                         compute y = ( e * 10 ) - 9 move 1 to k m 
-                         go index-disp-2
-
-                      else go index-select
-
-                      end-if
-
-              when 27 perform clean-box go begin-2
-
-              when other go index-select
-
-           end-evaluate.
-
-           if flag = 0 and index-pos not = spaces
-
-                      initialize agores-rec
-
-                       move idx-table(y) to index-fields
-
-                       move kodikos-a to kodikos-2 
-                       move onoma-a to onoma-2
-                       move epitheto-a to epitheto-2
-
-                       move c-name(2) to bc move c-name(7) to fc
-
-                       display index-pos line idx-ln(k) position 8 
-                                            control col-cnt
-
-                       perform clean-box go begin-3
-
-           else go index-select
-
-           end-if. 
-       
-       invalid-info.
-           evaluate file-stat
-              when "10"  move "   �⢦� ����妬   " to inval-mess
-                                          perform invalid-message
-
-              when "22"  move "   ����� �������   " to inval-mess
-               perform message-error-box thru message-error-box-2
-
-              when "23"  move "    �� �������    " to inval-mess
-                                          perform invalid-message
-
-              when "24"  move "  �⣠�� �� ����� " to inval-mess
-               perform message-error-box thru message-error-box-2
-
-              when "30"  move "  ��ᙞ ��� �婡�  " to inval-mess
-               perform message-error-box thru message-error-box-2
-
-              when "98"  move "������⤦ �����㨠�" to inval-mess
-               perform message-error-box thru message-error-box-2
-
-              when other move "������� �� SYS.OP. " to inval-mess                 
-               perform message-error-box thru message-error-box-2
-
-           end-evaluate.
-
-       valid-info.
-           evaluate val-stat
-              when 1  move " � �������� ⚠��  " to val-mess
-
-              when 2  move " H ������ ⚠��    " to val-mess
-
-              when 3  move " � �������� ⚠��  " to val-mess
-
-              when 4  move " �������� ��������" to val-mess.
-
-           move 0 to val-stat.
-
-           perform valid-message.
-
-       invalid-message.
-           perform message-box.
-           display inval-mess line 20 position 10 control col-cnt.
-           move c-name(6) to bc. move c-name(8) to fc.
-           display " " line 16 position 69 control col-cnt.
-
-       valid-message.
-           perform message-box.
-           display val-mess line 20 position 10 control col-cnt.
-           move c-name(6) to bc. move c-name(8) to fc.
-           display " " line 16 position 69 control col-cnt.
-
-       code-box.
-           move c-name(6) to bc. move c-name(8) to fc.
-           display "�������� ������ ���᫞ ������Ŀ" 
-                   line 7 position 15 control col-cnt
-                   "� ������                      �"
-                   line 8 position 15
-                   "�                              �" 
-                   line 9 position 15
-                   "�  ESC           F1            �" 
-                   line 10 position 15
-                   "��������������������������������" 
-                   line 11 position 15
-
-                   bc-line line 12 position 17 size 32 
-                           control nor-cnt.
-
-           perform varying x from 8 by 1 until x > 11
-           display bc-line line x position 47 size 2 control nor-cnt
-           end-perform.
-
-           move c-name(3) to bc. move c-name(8) to fc.
-           display inv-line line 8 position 25 size 20 reverse 
-                   control nor-cnt
-                   " ���ਫ਼ " line 10 position 21 control col-cnt
-                   " �����㨠� " line 10 position 34.
-
-       values-box.
-           move c-name(6) to bc. move c-name(8) to fc.
-           display 
-           "��������������������� �������� �������� ����������������Ŀ"
-                   line 3 position 12 control col-cnt.
-
-           perform varying x from 4 by 1 until x > 19
-           display 
-           "�                                                         �"
-                   line x position 12
-           end-perform.
-           display 
-           "�����������������������������������������������������������"
-                   line 18 position 12
-
-                   "������:" line 4 position 15
-                   "��埜��....:" line 6 position 19
-                   "��......:" position 19
-                   "���矬���..:" position 19
-                   "��ᚚ����..:" position 19
-                   "�.�.�......:" position 19
-                   "����द-1.:" position 19
-                   "����द-2.:" position 19 
-                   "ESC" line 16 position 15
-                   "F3" line 16 position 29
-                   "F4" line 16 position 42
-                   "F6" line 16 position 57.
-
-           move c-name(3) to bc. move c-name(8) to fc.
-           display kodikos-a line 4 position 23 control col-cnt
-                   "���ਫ਼" line 16 position 18
-                   "������" line 16 position 31
-                   "��������" line 16 position 45
-                   "��������" line 16 position 60.
-
-           display bc-line line 19 position 14 size 59 control nor-cnt
-           perform varying x from 4 by 1 until x > 18
-           display bc-line line x position 71 size 2 control nor-cnt
-           end-perform.
-
-       index-box.
-           move c-name(3) to bc. move c-name(8) to fc.
-           display "�������������������������������������" 
-                   line 6 position 6 control col-cnt
-
-                   "�������������������������������ͻ" 
-                   line 6 position 41.
-
-           perform varying x from 7 by 1 until x > 21
-           display "�                                    " 
-                   line x position 6
-                   "                                �" 
-                   line x position 41
-           end-perform.   
-
-           display "�������������������������������������" 
-                   line 21 position 6 control col-cnt
-
-                  "�������������������������������ͼ" 
-                  line 21 position 41.
-
-           display bc-line line 22 position 8 low size 68
-                           control nor-cnt.
-
-           perform varying x from 7 by 1 until x > 21
-           display bc-line line x position 74 low size 2 
-           end-perform.
-
-           move c-name(3) to bc. move c-name(8) to fc.
-           display "������" line 7 position 8 control col-cnt
-                   "��埜��" line 7 position 30
-                   "��" line 7 position 57
-                   half-line line 8 position 8 size 20
-                   half-line line 8 position 30 size 25
-                   half-line line 8 position 57 size 15
-                   "PGUP-PGDN" line 20 position 8
-                   "ESC" line 20 position 31
-                   "" line 20 position 43
-                   "ENTER " line 20 position 60.
-
-           move c-name(2) to bc. move c-name(5) to fc.
-           display "���.���囘�" line 20 position 17 control col-cnt
-                   "���ਫ਼" line 20 position 34
-                   "�夞�� ��ᨘ�" line 20 position 45
-                   "�������" line 20 position 65.
-
-           perform page-box.
-
-       page-box.
-           move c-name(2) to bc. move c-name(7) to fc.
-           display "���囘    /   " line 19 position 7 control col-cnt
-                   e line 19 position 14
-                   l line 19 position 18.
-
-       save-box.
-           if agores-rec not = save-var
-
-              perform error-box
-
-              display "   (!) �������        " line 7 position 29 
-                                             control col-cnt
-                      "----------------------" line 8 position 29
-                      "     �� ����� ��     " line 10 position 29
-                      "   ������;(N/O):     " line 12 position 29
-
-              move "n" to synexeia
-
-              accept synexeia line 12 position 46 update tab blink
-
-              evaluate true
-                 when syn-n perform eis
-                 when syn-o continue
-                 when other go save-box
-              end-evaluate
-            
-           end-if.
-
-       save-box-2.
-           initialize save-var.
-           move agores-rec to save-var.
-
-       clean-table.
-           perform varying x from 1 by 1 until x > 999
-           initialize idx-table(x)
-           end-perform.
-
-       clean-box.
-           move c-name(4) to bc. move c-name(2) to fc.
-
-           perform varying x from 3 by 1 until x > 22 
-           display bc-line line x position 5 size 71
-                           control col-cnt
-           end-perform.
-
-       index-clean.
-           move c-name(3) to bc. move c-name(3) to fc.
-           perform varying x from 9 by 1 until x > 18
-           display inv-line line x position 7 size 66 control col-cnt
-           end-perform.
-
-       error-box.
-           move c-name(2) to bc. move c-name(3) to fc.
-           display "����������������������Ŀ" line 6 position 28 
-                   control col-cnt
-                   "�                      �" line 7 position 28
-                   "�                      �" line 8 position 28
-                   "�                      �" line 9 position 28
-                   "�                      �" line 10 position 28
-                   "�                      �" line 11 position 28                                         
-                   "�                      �" line 12 position 28
-                   "������������������������" line 13 position 28
-
-           inv-line line 14 position 30 size 24 control nor-cnt.
-
-           perform varying x from 7 by 1 until x > 13
-           display inv-line line x position 52 size 2 control nor-cnt
-           end-perform.
-
-           if epitheto-a (22:2) = spaces
-                  display und-line line 8 position 52 size 2 
-                                   control nor-cnt
-
-           else display epitheto-a (22:2) line 8 position 52 
-                                   control nor-cnt
-           end-if.
-
-           if dieythynsh-a (22:2) = spaces
-                  display und-line line 10 position 52 size 2 
-                                   control nor-cnt
-
-           else display dieythynsh-a (22:2) line 10 position 52 
-                                   control nor-cnt
-           end-if.
-
-       message-box.
-           move c-name(1) to bc. move c-name(8) to fc.
-           display "�������������������Ŀ" line 19 position 14
-                   control col-cnt.
-
-           move c-name(2) to bc. move c-name(3) to fc.
-           display "���������" line 19 position 5 control col-cnt
-                   "�                            �" line 20 position 5
-                   control col-cnt
-                   "������������������������������" line 21 position 5
-
-                   bc-line line 22 position 7 size 30 control nor-cnt.
-
-           perform varying x from 19 by 1 until x > 21
-           display bc-line line x position 35 size 2 control nor-cnt
-           end-perform.
-         
-       
-       message-error-box.
-           perform error-box.
-           display  "<<                  >>" line 7 position 29
-                     inval-mess line 7 position 30
-                    "   ��� ������櫜���   " line 8 position 29
-                    "     ��������圪      " line 9 position 29
-                    "    �����⥫� ��      " line 10 position 29
-                    "  ��暨���� ��㟜���  " line 11 position 29
-                    "     ��� �� �����     " line 12 position 29.
-                    
-           accept flag line 24 position 80 control acpt-col.
-           perform clean-box.
-
-       message-error-box-2.
-           exit.
-
-       message-error-box-3.
-           go begin-2.
-
-
-           
-
-
-
+       id division.
+       program-id. pelag.
+       author. temerzidis stavros.
+       environment division.
+       configuration section.
+       source-computer. pentium-100.
+       object-computer. pentium-100.
+       input-output section.
+       file-control.
+           select optional agores assign random file-name
+           organization indexed
+           access dynamic
+
+           record key kodikos-a
+           alternate record key epitheto-a with duplicates
+           alternate record key ref-kodikos-a with duplicates
+           alternate record key afm-a with duplicates
+           alternate record key telephone1-a with duplicates
+           alternate record key telephone2-a with duplicates
+           status ag-stat.
+
+           select optional const assign random file-name
+           organization indexed
+           access dynamic
+
+           record key const-code
+           status const-stat.
+
+           select ag-prt assign print "printer".
+
+           select optional audit assign random file-name
+           status audit-stat.
+
+       data division.
+       file section.
+       fd agores.
+       01 agores-rec.
+          02 index-fields.
+             03 kodikos-a pic x(20).
+             03 onoma-a pic x(15).
+             03 epitheto-a pic x(25).
+          02 agores-rest.
+             03 dieythynsh-a pic x(35).
+             03 epagelma-a   pic x(20).
+             03 afm-a pic x(8).
+             03 telephone1-a pic x(15).
+             03 telephone2-a pic x(15).
+             03 ref-kodikos-a pic x(20).
+
+       fd const.
+       01 const-rec.
+          02 const-code.
+             03 cat-code pic 99.
+             03 type-code pic 999.
+          02 type-descr pic x(15).
+
+       fd ag-prt label records omitted.
+       01 prt-rec pic x(80).
+
+       fd audit label records omitted.
+       01 audit-rec.
+          02 aud-date pic 9(6).
+          02 aud-time pic 9(8).
+          02 aud-op pic x.
+          02 aud-prog pic x(8).
+          02 aud-key pic x(20).
+          02 aud-operator pic x(10).
+          02 aud-before pic x(173).
+          02 aud-after pic x(173).
+
+       working-storage section.
+       77 chr-ch pic 9(3) comp-5.
+
+       77 lock-count pic 99.
+       77 lock-wait pic 9(4) comp-5.
+
+       77 synexeia pic x.
+          88 syn-n values "N" "n" "#" "#".
+          88 syn-o values "O" "o" "#" "#".
+
+       01  str-var.
+           02 bc-line pic x(80) value all "#".
+           02 inv-line pic x(80) value all spaces.
+           02 rev-line pic x(80) value all "#".
+           02 rev-half pic x(80) value all "#".
+           02 und-line pic x(80) value all "_".
+           02 half-line pic x(80) value all "-".
+
+       01  num-var.
+           02 flag pic 9.
+           02 flag2 pic x.
+           02 answ pic 9.
+           02 answ2 pic z.
+           02 i pic 9(2).
+           02 k pic 9(2).
+           02 m pic 9(2).
+           02 e pic 999.
+           02 l pic 999.
+           02 x pic 9999.
+           02 y pic 9999.
+
+       01  index-var.
+           02 index-count pic 99.
+           02 srch-key-a pic x value "1".
+           02 t-code pic x(20).
+           02 t-code1 pic x(20).
+           02 t-code2 pic x(20).
+
+       01  save-var.
+           02 s-code pic x(20).
+           02 s-onoma pic x(15).
+           02 s-epitheto pic x(25).
+           02 s-dieythynsh pic x(35).
+           02 s-epagelma   pic x(20).
+           02 s-afm pic x(8).
+           02 s-telephone-1 pic x(15).
+           02 s-telephone-2 pic x(15).
+           02 s-ref-kodikos pic x(20).
+
+       01  color-table.
+           02  pic x(7) value "black  ".
+           02  pic x(7) value "blue   ".
+           02  pic x(7) value "green  ".
+           02  pic x(7) value "cyan   ".
+           02  pic x(7) value "red    ".
+           02  pic x(7) value "magenta".
+           02  pic x(7) value "brown  ".
+           02  pic x(7) value "white  ".
+       01  redefines color-table.
+           02  c-name pic x(7) occurs 8 times.
+
+       01  control-value.
+           02  col-cnt.
+               03 pic x(5) value "high,".
+               03 pic x(7) value "fcolor=".
+               03 fc pic x(7).
+               03 pic x(8) value ",bcolor=".
+               03 bc pic x(7).
+
+       01  nor-cnt.
+           02  pic x(47) value "low,fcolor=white,bcolor=black".
+
+       01 acpt-col.
+          02 pic x(47) value "fcolor=black,bcolor=black".
+
+       01  index-table.
+           02 pic x(60) value spaces.
+       01  redefines index-table.
+           02  idx-table pic x(60) occurs 999 times.
+
+       01  index-lines.
+           02 pic x(20) value "09101112131415161718".
+       01  redefines index-lines.
+           02 idx-ln pic 9(2) occurs 10 times.
+
+       01  index-pos.
+           02 kodikos-2 pic x(20).
+           02 filler pic x(2) value spaces.
+           02 epitheto-2 pic x(25).
+           02 filler pic x(2) value spaces.
+           02 onoma-2 pic x(15).
+
+       01  epag-table.
+           02 pic x(20) value spaces.
+       01  redefines epag-table.
+           02  epag-idx pic x(20) occurs 999 times.
+
+       01  epag-lines.
+           02 pic x(30) value "040506070809101112131415161718".
+       01  redefines epag-lines.
+           02 epag-ln pic 9(2) occurs 15 times.
+
+       01  epag-pos.
+           02 epag-code-pos pic 999.
+           02 filler pic x value spaces.
+           02 epag-descr-pos pic x(15).
+
+       01  file-used.
+           02 fag pic x(12) value "pelag.dat".
+           02 fconst pic x(12) value "const.dat".
+           02 faudit pic x(12) value "audit.dat".
+
+       01  file-name pic x(29).
+       01  fn redefines file-name.
+           03 fl-disk pic x(2).
+           03 fl-rest pic x(15).
+           03 fl-nam pic x(12).
+
+       01  file-status.
+           02 ag-stat pic xx.
+           02 const-stat pic xx.
+           02 file-stat pic xx.
+           02 audit-stat pic xx.
+
+       01  audit-before pic x(173).
+
+       01  dup-save-rec.
+           02 dup-save-kodikos pic x(20).
+           02 dup-save-onoma pic x(15).
+           02 filler pic x(118).
+           02 dup-save-ref-kodikos pic x(20).
+
+       77  dup-chk-afm pic x(8).
+       77  dup-found pic x.
+          88 dup-is-found value "y".
+
+       77  ref-search-a pic x(20).
+
+       77  epag-cat pic 99 value 90.
+       77  epag-idx-cnt pic 999.
+
+       01  afm-wt-tab.
+           02 pic 9(3) value 128.
+           02 pic 9(3) value 064.
+           02 pic 9(3) value 032.
+           02 pic 9(3) value 016.
+           02 pic 9(3) value 008.
+           02 pic 9(3) value 004.
+           02 pic 9(3) value 002.
+       01  afm-wt redefines afm-wt-tab.
+           02 afm-weight pic 9(3) occurs 7.
+
+       77  afm-sum pic 9(5).
+       77  afm-chk pic 9.
+       77  afm-d pic 9.
+       77  afm-i pic 9.
+
+       01  invalid-mess.
+           02 inval-stat pic xx.
+           02 inval-mess pic x(20).
+       01  valid-mess.
+           02 val-stat pic 9.
+           02 val-mess pic x(20).
+
+       01  acpt-cnt pic x(30) value "update,echo,no beep".
+
+       01  prt-1.
+           02 filler pic x(2) value spaces.
+           02 today-date pic x(8).
+           02 today-day pic xx.
+           02 filler pic x(12) value spaces.
+           02 filler pic x(32) value "# # # # # # # # #  # # # # # # #".
+
+       01  prt-2.
+           02 filler pic x(80) value all ".".
+
+       01  prt-3.
+           02 filler pic x(5) value spaces.
+           02 filler pic x(7) value "######".
+           02 filler pic x(18) value spaces.
+           02 filler pic x(7) value "##埜##".
+           02 filler pic x(23) value spaces.
+           02 filler pic x(5) value "##".
+
+       01  prt-4.
+           02 filler pic x(5) value spaces.
+           02 filler pic x(20) value all "-".
+           02 filler pic x(5) value spaces.
+           02 filler pic x(25) value all "-".
+           02 filler pic x(5) value spaces.
+           02 filler pic x(15) value all "-".
+
+       01  prt-5.
+           02 filler pic x(5) value spaces.
+           02 kodikos-3 pic x(20).
+           02 filler pic x(5) value spaces.
+           02 epitheto-3 pic x(25).
+           02 filler pic x(5) value spaces.
+           02 onoma-3 pic x(15).
+
+       01  prt-6.
+           02 filler pic x(13) value "BULL THE BEST" .
+
+       01  prt-7.
+           02 filler pic x(5) value spaces.
+           02 filler pic x(2) value "E:".
+           02 epagelma-4 pic x(20).
+           02 filler pic x(1) value space.
+           02 filler pic x(4) value "AFM:".
+           02 afm-4 pic x(8).
+           02 filler pic x(1) value space.
+           02 filler pic x(3) value "T1:".
+           02 telephone1-4 pic x(15).
+           02 filler pic x(1) value space.
+           02 filler pic x(3) value "T2:".
+           02 telephone2-4 pic x(15).
+
+       linkage section.
+        01  linkages.
+           02  paths.
+               03  pr-path.
+                   04 disk-path pic xx.
+                   04 rest-path pic x(15).
+                   04 prog pic x(12).
+               03  fl-path.
+                   04 fl-disk-path pic xx.
+                   04 fl-rest-path pic x(15).
+           02  today-day pic xx.
+           02 today-date.
+               03 t-dd pic 99. 03 t-mm pic 99. 03 t-yy pic 99.
+           02  ed-date.
+               03 e-dd pic zz/. 03 e-mm pic zz/. 03 e-yy pic zz.
+           02  oper-code pic x(10).
+
+       procedure division using linkages.
+
+       begin.
+           move fl-disk-path to fl-disk. move fl-rest-path to fl-rest.
+           move fag to fl-nam. open i-o agores.
+
+       begin-2.
+           initialize agores-rec.
+           perform check-code.
+
+           evaluate flag2
+               when "1" go print-menu
+               when "2" move "1" to srch-key-a go begin-4
+               when "3" go ref-menu
+               when "4" move "2" to srch-key-a go begin-4
+               when "5" move "3" to srch-key-a go begin-4
+               when "6" move "4" to srch-key-a go begin-4
+               when other go begin-2
+           end-evaluate.
+
+       print-menu.
+           initialize t-code1 t-code2.
+           move "1" to srch-key-a.
+           perform print-box.
+           go condition-1.
+
+       ref-menu.
+           initialize ref-search-a.
+           perform ref-box.
+           go ref-find.
+
+       begin-4.
+           initialize agores-rec.
+           perform code-box.
+
+       a1.
+           accept t-code line 8 position 25 update
+           no beep on exception chr-ch
+           evaluate chr-ch
+              when 27 perform clean-box go telos
+              when 1 move 3 to flag2
+                     go index-code
+              when other go a1
+           end-evaluate.
+
+           if t-code = spaces go a1.
+
+           move t-code to kodikos-a.
+
+       begin-3.
+           perform values-box.
+           perform find-rec.
+           perform save-box-2.
+
+       a2.
+           accept epitheto-a line 6 position 31 prompt "."
+           control acpt-cnt on exception chr-ch
+           evaluate chr-ch
+              when 27 perform save-box perform clean-box go begin-2
+              when 3 perform save-box perform clean-box go begin-2
+              when 4 perform eis
+              when 6 perform dia if syn-n go begin-2 end-if
+              when 52 perform disp-ln go a8
+              when 53 perform disp-ln go a3
+              when other go a2
+           end-evaluate.
+
+           perform disp-ln.
+
+       a3.
+           accept onoma-a line 7 position 31 prompt "."
+           control acpt-cnt on exception chr-ch
+           evaluate chr-ch
+              when 27 perform save-box perform clean-box go begin-2
+              when 3 perform save-box perform clean-box go begin-2
+              when 4 perform eis
+              when 6 perform dia if syn-n go begin-2 end-if
+              when 52 perform disp-ln go a2
+              when 53 perform disp-ln go a4
+              when other go a3
+           end-evaluate.
+
+           perform disp-ln.
+
+       a4.
+           accept dieythynsh-a line 8 position 31 prompt "."
+           control acpt-cnt on exception chr-ch
+           evaluate chr-ch
+              when 27 perform save-box perform clean-box go begin-2
+              when 3 perform save-box perform clean-box go begin-2
+              when 4 perform eis
+              when 6 perform dia if syn-n go begin-2 end-if
+              when 52 perform disp-ln go a3
+              when 53 perform disp-ln go a5
+              when other go a4
+           end-evaluate.
+
+           perform disp-ln.
+
+       a5.
+           accept epagelma-a line 9 position 31 prompt "."
+           control acpt-cnt on exception chr-ch
+           evaluate chr-ch
+              when 27 perform save-box perform clean-box go begin-2
+              when 3 perform save-box perform clean-box go begin-2
+              when 4 perform eis
+              when 6 perform dia if syn-n go begin-2 end-if
+              when 1 go epag-lookup
+              when 52 perform disp-ln go a4
+              when 53 perform disp-ln go a6
+              when other go a5
+           end-evaluate.
+
+           perform disp-ln.
+
+
+       a6.
+           accept afm-a line 10 position 31 prompt "."
+           control acpt-cnt on exception chr-ch
+           evaluate chr-ch
+              when 27 perform save-box perform clean-box go begin-2
+              when 3 perform save-box perform clean-box go begin-2
+              when 4 perform eis
+              when 6 perform dia if syn-n go begin-2 end-if
+              when 52 perform disp-ln go a5
+              when 53 perform disp-ln go a7
+              when other go a6
+           end-evaluate.
+
+           perform disp-ln.
+
+       A7.
+           accept telephone1-a line 11 position 31 prompt "."
+           control acpt-cnt on exception chr-ch
+           evaluate chr-ch
+              when 27 perform save-box perform clean-box go begin-2
+              when 3 perform save-box perform clean-box go begin-2
+              when 4 perform eis
+              when 6 perform dia if syn-n go begin-2 end-if
+              when 52 perform disp-ln go a6
+              when 53 perform disp-ln go a8
+              when other go a7
+           end-evaluate.
+
+           perform disp-ln.
+
+       A8.
+           accept telephone2-a line 12 position 31 prompt "."
+           control acpt-cnt on exception chr-ch
+           evaluate chr-ch
+              when 27 perform save-box perform clean-box go begin-2
+              when 3 perform save-box perform clean-box go begin-2
+              when 4 perform eis
+              when 6 perform dia if syn-n go begin-2 end-if
+              when 52 perform disp-ln go a7
+              when 53 perform disp-ln go a9
+              when other go a8
+           end-evaluate.
+
+           perform disp-ln.
+           go a9.
+
+       A9.
+           accept ref-kodikos-a line 13 position 31 prompt "."
+           control acpt-cnt on exception chr-ch
+           evaluate chr-ch
+              when 27 perform save-box perform clean-box go begin-2
+              when 3 perform save-box perform clean-box go begin-2
+              when 4 perform eis
+              when 6 perform dia if syn-n go begin-2 end-if
+              when 52 perform disp-ln go a8
+              when 53 perform disp-ln go a2
+              when other go a9
+           end-evaluate.
+
+           perform disp-ln.
+           go a2.
+
+
+       eis.
+           perform check-afm.
+           if flag = 1 go a6.
+
+           perform check-epagelma.
+           if flag = 1 go a5.
+
+           perform check-dup.
+           if flag = 1 go a2.
+
+           move 0 to lock-count.
+
+       eis-2.
+           write agores-rec invalid
+
+                 rewrite agores-rec invalid
+
+                         move ag-stat to file-stat
+                         if file-stat = "99" and lock-count < 5
+                            add 1 to lock-count
+                            perform retry-delay
+                            go eis-2
+                         end-if
+                         perform invalid-info
+
+                 not invalid move 2 to val-stat perform valid-info
+                             move "U" to aud-op perform audit-write
+
+                 end-rewrite
+
+           not invalid move 1 to val-stat perform valid-info
+                       move "A" to aud-op perform audit-write
+           end-write.
+
+           perform telos. perform begin. perform save-box-2.
+
+       retry-delay.
+           perform varying lock-wait from 1 by 1 until lock-wait > 2000
+           end-perform.
+
+       check-afm.
+           move 0 to flag.
+
+           if afm-a = spaces go check-afm-ex.
+
+           if afm-a not numeric
+              move 1 to flag
+              move "AFM NOT NUMERIC     " to inval-mess
+              perform invalid-message
+              go check-afm-ex
+           end-if.
+
+           move 0 to afm-sum.
+           perform varying afm-i from 1 by 1 until afm-i > 7
+              move afm-a (afm-i:1) to afm-d
+              compute afm-sum = afm-sum + afm-d * afm-weight (afm-i)
+           end-perform.
+
+           divide afm-sum by 11 giving afm-chk remainder afm-chk.
+           if afm-chk = 10 move 0 to afm-chk.
+
+           move afm-a (8:1) to afm-d.
+
+           if afm-d not = afm-chk
+              move 1 to flag
+              move "AFM CHECK DIGIT BAD " to inval-mess
+              perform invalid-message
+           end-if.
+
+       check-afm-ex.
+           continue.
+
+       check-epagelma.
+           move 0 to flag.
+
+           if epagelma-a = spaces go check-epagelma-ex.
+
+           move fconst to fl-nam.
+           open input const.
+
+           move epag-cat to cat-code. move zeros to type-code.
+
+           start const key not < const-code
+                 invalid go check-epagelma-bad.
+
+       check-epagelma-2.
+           read const next at end go check-epagelma-bad.
+
+           if cat-code not = epag-cat go check-epagelma-bad.
+
+           if type-descr = epagelma-a go check-epagelma-ok.
+
+           go check-epagelma-2.
+
+       check-epagelma-ok.
+           close const.
+           go check-epagelma-ex.
+
+       check-epagelma-bad.
+           close const.
+           move 1 to flag.
+           move "EPAGELMA NOT IN LIST" to inval-mess.
+           perform invalid-message.
+
+       check-epagelma-ex.
+           continue.
+
+       check-dup.
+           move 0 to flag.
+           move "n" to dup-found.
+
+           if afm-a = spaces go check-dup-ex.
+
+           move agores-rec to dup-save-rec.
+           move afm-a to dup-chk-afm.
+
+           start agores key is equal to afm-a
+                 invalid go check-dup-restore.
+
+       check-dup-2.
+           read agores next record at end go check-dup-restore.
+
+           if afm-a not = dup-chk-afm go check-dup-restore.
+
+           if kodikos-a not = dup-save-kodikos
+              move "y" to dup-found
+              go check-dup-restore
+           end-if.
+
+           go check-dup-2.
+
+       check-dup-restore.
+           move dup-save-rec to agores-rec.
+
+           if dup-is-found perform dup-message.
+
+       check-dup-ex.
+           continue.
+
+       dup-message.
+           perform message-box.
+           display "DUP NAME - SAVE? (N/O):" line 20 position 10
+                                             control col-cnt.
+
+           move "o" to synexeia.
+           accept synexeia line 20 position 34 update tab blink.
+
+           move c-name(6) to bc. move c-name(8) to fc.
+           display " " line 16 position 69 control col-cnt.
+
+           if syn-o move 1 to flag.
+
+       audit-write.
+           accept aud-date from date.
+           accept aud-time from time.
+           move "pelag" to aud-prog.
+           move kodikos-a to aud-key.
+           move oper-code to aud-operator.
+           move agores-rec to aud-after.
+           if aud-op = "U" move audit-before to aud-before
+                       else move spaces to aud-before
+           end-if.
+
+           move faudit to fl-nam.
+           open extend audit.
+           write audit-rec.
+           close audit.
+
+       dia.
+           perform error-box.
+
+           display "   (!) #######        " line 7 position 29
+                                         control col-cnt
+                   "----------------------" line 8 position 29
+                   "    ## ##### ##      " line 10 position 29
+                   "   #######;(N/O):    " line 12 position 29.
+
+           move "o" to synexeia.
+
+           accept synexeia line 12 position 46 update tab blink.
+
+           evaluate true
+              when syn-n perform dia-2
+              when syn-o perform values-box perform find-rec
+                         perform save-box-2 continue
+              when other go dia
+           end-evaluate.
+
+       dia-2.
+           move 0 to lock-count.
+
+       dia-3.
+           delete agores invalid move ag-stat to file-stat
+                                  if file-stat = "99" and lock-count < 5
+                                     add 1 to lock-count
+                                     perform retry-delay
+                                     go dia-3
+                                  end-if
+                                  perform invalid-info
+
+                      not invalid move 3 to val-stat
+                                  perform valid-info
+                                  move "D" to aud-op
+                                  perform audit-write
+
+           end-delete.
+
+           initialize agores-rec.
+
+           perform disp-ln. perform telos. perform begin.
+           perform clean-box.
+
+       condition-1.
+           accept t-code1 line 9 position 31 update
+           no beep on exception chr-ch
+           evaluate chr-ch
+             when 27 perform clean-box go telos
+             when 53 go condition-2
+             when 1 move t-code1 to t-code move 1 to flag2 go index-code
+             when other go condition-1
+           end-evaluate.
+
+       condition-2.
+           accept t-code2 line 11 position 31 update
+           no beep on exception chr-ch
+           evaluate chr-ch
+             when 27 perform clean-box go telos
+             when 52 go condition-1
+             when 1 move t-code2 to t-code move 2 to flag2 go index-code
+             when other go condition-2
+           end-evaluate.
+
+           if t-code1 > t-code2
+              initialize t-code1 t-code2 go condition-1.
+
+           move t-code1 to t-code.
+           go edit-box.
+
+       print-out.
+           perform rec-begin.
+           if kodikos-a = spaces perform header-prt go print-out-3.
+
+       print-out-2.
+           read agores next at end perform header-prt go print-out-4.
+
+           if kodikos-a (1:i) > T-code2 (1:i) perform header-prt
+                                              go print-out-4.
+
+           move index-fields to idx-table (index-count).
+
+           add 1 to index-count.
+
+           go print-out-2.
+
+       print-out-3.
+           read agores next at end write prt-rec from prt-6
+                                    perform telos-print go begin-2.
+
+           move kodikos-a to kodikos-3 move epitheto-a to epitheto-3
+           move onoma-a to onoma-3.
+
+           write prt-rec from prt-5.
+
+           move epagelma-a to epagelma-4 move afm-a to afm-4
+           move telephone1-a to telephone1-4
+           move telephone2-a to telephone2-4.
+
+           write prt-rec from prt-7.
+
+           go print-out-3.
+
+       print-out-4.
+           move 1 to y. subtract 1 from index-count.
+
+       print-out-4b.
+           move idx-table(y) to index-fields.
+
+           read agores invalid perform telos-print go begin-2.
+
+           move kodikos-a to kodikos-3 move epitheto-a to epitheto-3
+           move onoma-a to onoma-3.
+
+           write prt-rec from prt-5.
+
+           move epagelma-a to epagelma-4 move afm-a to afm-4
+           move telephone1-a to telephone1-4
+           move telephone2-a to telephone2-4.
+
+           write prt-rec from prt-7.
+
+           add 1 to y.
+           if y > index-count perform telos-print go begin-2.
+           go print-out-4b.
+
+       print-out-ref.
+           move ref-search-a to ref-kodikos-a.
+           perform header-prt.
+
+           start agores key is equal to ref-kodikos-a
+                 invalid write prt-rec from prt-6
+                         perform telos-print go begin-2.
+
+       print-out-ref-2.
+           read agores next record at end write prt-rec from prt-6
+                                     perform telos-print go begin-2.
+
+           if ref-kodikos-a not = ref-search-a
+              write prt-rec from prt-6
+              perform telos-print go begin-2
+           end-if.
+
+           move kodikos-a to kodikos-3 move epitheto-a to epitheto-3
+           move onoma-a to onoma-3.
+
+           write prt-rec from prt-5.
+
+           move epagelma-a to epagelma-4 move afm-a to afm-4
+           move telephone1-a to telephone1-4
+           move telephone2-a to telephone2-4.
+
+           write prt-rec from prt-7.
+
+           go print-out-ref-2.
+
+       header-prt.
+           open extend ag-prt.
+           write prt-rec from prt-1.
+           write prt-rec from prt-2.
+           write prt-rec from prt-3 after 3.
+           write prt-rec from prt-4.
+
+       edit-box.
+           move c-name(6) to bc. move c-name(8) to fc.
+           display "#################################Ŀ"
+                   line 17 position 25 control col-cnt
+                   "#  ## ####ਫ਼ ####⤦#; (N/O):   #"
+                   line 18 position 25
+                   "#                                 #"
+                   line 19 position 25
+                   "# ESC           F2                #"
+                   line 20 position 25
+                   "###################################"
+                   line 21 position 25
+
+                   bc-line line 22 position 27 size 35
+                           control nor-cnt.
+
+           perform varying x from 18 by 1 until x > 21
+           display bc-line line x position 60 size 2 control nor-cnt
+           end-perform.
+
+           move c-name(3) to bc. move c-name(8) to fc.
+           display " ###ਫ਼ " line 20 position 30 control col-cnt
+                   " ####/####⤦# " line 20 position 43.
+
+           move c-name(6) to bc. move c-name(8) to fc.
+           move "n" to synexeia.
+
+           accept synexeia line 18 position 55 update tab blink
+                 control col-cnt
+                 on exception chr-ch
+           evaluate chr-ch
+             when 27 move c-name(4) to bc move c-name(2) to fc
+
+                     perform varying x from 17 by 1 until x > 22
+                        display bc-line line x position 25 size 37
+                                control col-cnt
+                     end-perform
+
+                     go condition-1
+
+             when 2 go print-out
+
+             when other go edit-box
+           end-evaluate.
+
+             evaluate true
+                 when syn-n move 1 to flag
+                 when syn-o move 0 to flag
+                 when other go edit-box
+              end-evaluate.
+           go print-out.
+
+       check-code.
+           move c-name(2) to bc move c-name(4) to fc.
+
+           display "#######################Ŀ" line 17 position 10
+                                                control col-cnt
+                   "#                       #" line 18 position 10
+                   "#                       #" line 19 position 10
+                   "#########################" line 20 position 10
+                   "##礘## ####㡞" line 18 position 15 blink
+                   "3.REF" line 18 position 27 blink
+                   "4.AFM 5.TEL1 6.TEL2" line 19 position 12 blink
+
+                   bc-line line 21 position 12 size 25
+                            control nor-cnt.
+
+           perform varying x from 18 by 1 until x > 20
+             display bc-line line x position 35 size 2 control nor-cnt
+           end-perform.
+
+           accept flag2 line 24 position 80 control acpt-col.
+
+           move c-name(4) to bc. move c-name(2) to fc.
+           perform varying x from 17 by 1 until x > 21
+             display bc-line line x position 10 size 30 control col-cnt
+           end-perform.
+
+       print-box.
+           move c-name(6) to bc. move c-name(8) to fc.
+           display "######### ####㡞 ####ਫ਼# #######Ŀ"
+                   line 7 position 15 control col-cnt
+                   "#                                   #"
+                   line 8 position 15
+                   "#           ###                     #"
+                   line 9 position 15
+                   "# ######                           #"
+                   line 10 position 15
+                   "#           ##                     #"
+                   line 11 position 15
+                   "#                                   #"
+                   line 12 position 15
+                   "#  ESC             F1               #"
+                   line 13 position 15
+                   "#####################################"
+                   line 14 position 15
+
+                   bc-line line 15 position 17 size 37
+                           control nor-cnt.
+
+           perform varying x from 8 by 1 until x > 14
+           display bc-line line x position 52 size 2 control nor-cnt
+           end-perform.
+
+           move c-name(3) to bc. move c-name(8) to fc.
+           display " ###ਫ਼ " line 13 position 22 control col-cnt
+                   " #####㨠# " line 13 position 37.
+
+           move c-name(8) to bc. move c-name(8) to fc.
+           display inv-line line 9 position 31 size 20
+                   control col-cnt
+                   inv-line line 11 position 31 size 20.
+
+       ref-box.
+           move c-name(6) to bc. move c-name(8) to fc.
+           display "###################################Ŀ"
+                   line 7 position 15 control col-cnt
+                   "#                                   #"
+                   line 8 position 15
+                   "#  REFERRED BY CODE:                #"
+                   line 9 position 15
+                   "#                                   #"
+                   line 10 position 15
+                   "#  ESC                         F1   #"
+                   line 11 position 15
+                   "#####################################"
+                   line 12 position 15
+
+                   bc-line line 13 position 17 size 37
+                           control nor-cnt.
+
+           perform varying x from 8 by 1 until x > 11
+           display bc-line line x position 52 size 2 control nor-cnt
+           end-perform.
+
+           move c-name(8) to bc. move c-name(8) to fc.
+           display inv-line line 9 position 35 size 20
+                   control col-cnt.
+
+       ref-find.
+           accept ref-search-a line 9 position 35 update
+           no beep on exception chr-ch
+           evaluate chr-ch
+              when 27 perform clean-box go begin-2
+              when 1 go print-out-ref
+              when other go ref-find
+           end-evaluate.
+
+           if ref-search-a = spaces go ref-find.
+           go print-out-ref.
+
+       telos.
+           close agores.
+
+       telos-1.
+           goback.
+
+       telos-print.
+           close ag-prt.
+
+       brk.
+           exit.
+
+       find-rec.
+           move 0 to lock-count.
+
+       find-rec-2.
+           read agores invalid move ag-stat to file-stat
+                                if file-stat = "99" and lock-count < 5
+                                   add 1 to lock-count
+                                   perform retry-delay
+                                   go find-rec-2
+                                end-if
+                                perform invalid-info
+                                perform disp-ln
+
+                    not invalid move 4 to val-stat
+                                perform valid-info
+                                perform disp-info
+                                perform disp-ln
+
+           end-read.
+
+           move agores-rec to audit-before.
+
+       disp-ln.
+           move c-name(6) to bc. move c-name(8) to fc.
+
+           if epitheto-a = spaces
+           display und-line line 6 position 31 size 25 control col-cnt.
+
+           if onoma-a = spaces
+           display und-line line 7 position 31 size 15 control col-cnt.
+
+           if dieythynsh-a = spaces
+           display und-line line 8 position 31 size 35 control col-cnt.
+
+           if epagelma-a = spaces
+           display und-line line 9 position 31 size 20 control col-cnt.
+
+           if afm-a = spaces
+           display und-line line 10 position 31 size 8 control col-cnt.
+
+           if telephone1-a = spaces
+           display und-line line 11 position 31 size 15 control col-cnt.
+
+           if telephone2-a = spaces
+           display und-line line 12 position 31 size 15 control col-cnt.
+
+           if ref-kodikos-a = spaces
+           display und-line line 13 position 31 size 20 control col-cnt.
+
+       disp-info.
+           move c-name(6) to bc. move c-name(8) to fc.
+           display epitheto-a line 6 position 31 control col-cnt
+                   onoma-a position 31
+                   dieythynsh-a position 31
+                   epagelma-a position 31
+                   afm-a position 31
+                   telephone1-a position 31
+                   telephone2-a position 31
+                   ref-kodikos-a position 31.
+
+       index-code.
+           perform rec-begin.
+           if t-code = spaces go index-code-3.
+
+       rec-begin.
+           perform clean-table.
+
+           initialize i. initialize flag.
+
+           evaluate srch-key-a
+              when "2" move 8 to i
+              when "3" move 15 to i
+              when "4" move 15 to i
+              when other move 20 to i
+           end-evaluate.
+
+           perform varying x from 1 by 1 until x > i or flag = 1
+           if t-code (i:1) = space subtract 1 from i
+           else move 1 to flag
+           end-if
+           end-perform.
+
+           move 1 to index-count.
+
+           evaluate srch-key-a
+              when "2" move t-code to afm-a
+                       start agores key not < afm-a
+                             invalid key perform brk
+              when "3" move t-code to telephone1-a
+                       start agores key not < telephone1-a
+                             invalid key perform brk
+              when "4" move t-code to telephone2-a
+                       start agores key not < telephone2-a
+                             invalid key perform brk
+              when other move t-code to kodikos-a
+                       start agores key not < kodikos-a
+                             invalid key perform brk
+           end-evaluate.
+
+       cond-disp.
+           evaluate flag2
+               when 1 move kodikos-a to t-code1
+                           display t-code1 line 9 position 31
+                                   t-code2 line 11 position 31
+                                   go condition-1
+
+               when 2 move kodikos-a to t-code2
+                           display t-code1 line 9 position 31
+                                   t-code2 line 11 position 31
+                                   go condition-2
+           end-evaluate.
+
+       index-code-2.
+           read agores next at end go index-disp-1.
+
+           evaluate srch-key-a
+              when "2" if afm-a (1:i) > T-code (1:i) go index-disp-1
+              when "3" if telephone1-a (1:i) > T-code (1:i)
+                           go index-disp-1
+              when "4" if telephone2-a (1:i) > T-code (1:i)
+                           go index-disp-1
+              when other if kodikos-a (1:i) > T-code (1:i)
+                             go index-disp-1
+           end-evaluate.
+
+           move index-fields to idx-table (index-count).
+
+           add 1 to index-count.
+
+           go index-code-2.
+
+       index-code-3.
+           read agores next at end go index-disp-1.
+
+           move index-fields to idx-table (index-count).
+
+           add 1 to index-count.
+
+           go index-code-3.
+
+       index-disp-1.
+           if index-count not > 1 initialize agores-rec go begin-2.
+
+           move 1 to y. move 1 to k. subtract 1 from index-count.
+           move 1 to e. move 1 to m.
+
+           if index-count < 10 move 1 to l
+
+           else compute l rounded = ( index-count / 10) + .5
+
+           end-if.
+
+           perform index-box.
+
+       index-disp-2.
+           move c-name(3) to bc. move c-name(7) to fc.
+
+           move idx-table(y) to index-fields.
+
+           move kodikos-a to kodikos-2. move onoma-a to onoma-2.
+           move epitheto-a to epitheto-2.
+
+           if index-pos = spaces move 1 to k m go index-select.
+
+           display index-pos line idx-ln(k) position 8
+                                control col-cnt.
+
+           if k = 10 compute y = ( e * 10 ) - 9 move 1 to k
+                     go index-select.
+
+           if y = index-count compute y = ( e * 10 ) - 9 move 1 to k
+                              go index-select.
+
+           add 1 to y k m.
+
+           go index-disp-2.
+
+       index-select.
+           move c-name(7) to bc. move c-name(3) to fc.
+
+           move idx-table(y) to index-fields.
+
+           move kodikos-a to kodikos-2. move onoma-a to onoma-2.
+           move epitheto-a to epitheto-2.
+
+           display index-pos line idx-ln(k) position 8
+                             control col-cnt.
+
+           accept flag line 24 position 80 no beep control acpt-col
+                               on exception chr-ch
+
+           move c-name(3) to bc move c-name(7) to fc
+
+           display index-pos line idx-ln(k) position 8
+                             control col-cnt
+
+            evaluate chr-ch
+              when 52 if y > ( e * 10 ) - 9 subtract 1 from y k
+
+                      else move m to k
+                           compute y = ( ( e * 10 ) - 9 ) + ( m - 1 )
+
+                      end-if go index-select
+
+              when 53 if y < ( ( e * 10 ) - 9 ) + ( m - 1 ) add 1 to y k
+
+                      else compute y = ( e * 10 ) - 9 move 1 to k
+
+                      end-if go index-select
+
+
+              when 67  if e > 1 subtract 1 from e perform page-box
+                         perform index-clean
+                         compute y = ( e * 10 ) - 9 move 1 to k m
+                         go index-disp-2
+
+                      else go index-select
+
+                      end-if
+
+              when 68 if e < l add 1 to e perform page-box
+                         perform index-clean
+                         compute y = ( e * 10 ) - 9 move 1 to k m
+                         go index-disp-2
+
+                      else go index-select
+
+                      end-if
+
+              when 27 perform clean-box go begin-2
+
+              when other go index-select
+
+           end-evaluate.
+
+           if flag = 0 and index-pos not = spaces
+
+                      initialize agores-rec
+
+                       move idx-table(y) to index-fields
+
+                       move kodikos-a to kodikos-2
+                       move onoma-a to onoma-2
+                       move epitheto-a to epitheto-2
+
+                       move c-name(2) to bc move c-name(7) to fc
+
+                       display index-pos line idx-ln(k) position 8
+                                            control col-cnt
+
+                       perform clean-box
+
+                       evaluate flag2
+                          when 3 go begin-3
+                          when other perform print-box go cond-disp
+                       end-evaluate
+
+           else go index-select
+
+           end-if.
+
+       epag-lookup.
+           move fconst to fl-nam.
+           open input const.
+
+           move epag-cat to cat-code. move zeros to type-code.
+
+           move 1 to epag-idx-cnt.
+
+           start const key not < const-code invalid key go epag-none.
+
+       epag-lookup-2.
+           read const next at end go epag-disp-1.
+
+           if cat-code not = epag-cat go epag-disp-1.
+
+           move const-rec to epag-idx (epag-idx-cnt).
+
+           add 1 to epag-idx-cnt.
+
+           go epag-lookup-2.
+
+       epag-none.
+           close const.
+           move "NO EPAGELMA CODES   " to inval-mess.
+           perform invalid-message.
+           go a5.
+
+       epag-disp-1.
+           close const.
+
+           if epag-idx-cnt not > 1 move "NO EPAGELMA CODES   " to
+                                        inval-mess
+                                    perform invalid-message go a5.
+
+           move 1 to y. move 1 to k. subtract 1 from epag-idx-cnt.
+           move 1 to e. move 1 to m.
+
+           if epag-idx-cnt < 15 move 1 to l
+
+           else compute l rounded = ( epag-idx-cnt / 15) + .5
+
+           end-if.
+
+           perform epag-box.
+
+       epag-disp-2.
+           move c-name(3) to bc. move c-name(7) to fc.
+
+           move epag-idx(y) to const-rec.
+
+           move type-code to epag-code-pos. move type-descr to
+                                                 epag-descr-pos.
+
+           if epag-pos = spaces move 1 to k m go epag-select.
+
+           display epag-pos line epag-ln(k) position 58
+                                control col-cnt.
+
+           if k = 15 compute y = ( e * 15 ) - 14 move 1 to k
+                     go epag-select.
+
+           if y = epag-idx-cnt compute y = ( e * 15 ) - 14 move 1 to k
+                              go epag-select.
+
+           add 1 to y k m.
+
+           go epag-disp-2.
+
+       epag-select.
+           move c-name(7) to bc. move c-name(3) to fc.
+
+           move epag-idx(y) to const-rec.
+
+           move type-code to epag-code-pos. move type-descr to
+                                                 epag-descr-pos.
+
+           display epag-pos line epag-ln(k) position 58
+                             control col-cnt.
+
+           accept flag line 24 position 80 no beep control acpt-col
+                               on exception chr-ch
+
+           move c-name(3) to bc move c-name(7) to fc
+
+           display epag-pos line epag-ln(k) position 58
+                             control col-cnt
+
+            evaluate chr-ch
+              when 52 if y > ( e * 15 ) - 14 subtract 1 from y k
+
+                      else move m to k
+                           compute y = ( ( e * 15 ) - 14 ) + ( m - 1 )
+
+                      end-if go epag-select
+
+              when 53 if y < ( ( e * 15 ) - 14 ) + ( m - 1 )
+                           add 1 to y k
+
+                      else move 1 to k
+                           compute y = ( e * 15 ) - 14
+
+                      end-if go epag-select
+
+
+              when 67  if e > 1 subtract 1 from e perform epag-page-box
+                         perform epag-index-clean
+                         compute y = ( e * 15 ) - 14 move 1 to k m
+                         go epag-disp-2
+
+                      else go epag-select
+
+                      end-if
+
+              when 68 if e < l add 1 to e perform epag-page-box
+                         perform epag-index-clean
+                         compute y = ( e * 15 ) - 14 move 1 to k m
+                         go epag-disp-2
+
+                      else go epag-select
+
+                      end-if
+
+              when 27 perform epag-clean-box close const go a5
+
+              when other go epag-select
+
+           end-evaluate.
+
+           if flag = 0 and epag-pos not = spaces
+
+                      move epag-idx(y) to const-rec
+
+                       move type-code to epag-code-pos
+                       move type-descr to epag-descr-pos
+
+                       move c-name(2) to bc move c-name(7) to fc
+
+                       display epag-pos line epag-ln(k) position 58
+                                            control col-cnt
+
+                       perform epag-clean-box
+
+                       move type-descr to epagelma-a
+
+                       close const
+
+                       go a5
+
+           else go epag-select
+
+           end-if.
+
+       invalid-info.
+           evaluate file-stat
+              when "10"  move "   #⢦# ####妬   " to inval-mess
+                                          perform invalid-message
+
+              when "22"  move "   ##### #######   " to inval-mess
+               perform message-error-box thru message-error-box-2
+
+              when "23"  move "    ## #######    " to inval-mess
+                                          perform invalid-message
+
+              when "24"  move "  #⣠## ## ##### " to inval-mess
+               perform message-error-box thru message-error-box-2
+
+              when "30"  move "  ##ᙞ ### #婡#  " to inval-mess
+               perform message-error-box thru message-error-box-2
+
+              when "98"  move "######⤦ #####㨠#" to inval-mess
+               perform message-error-box thru message-error-box-2
+
+              when "99"  move "RECORD IN USE, RETRY" to inval-mess
+               perform message-error-box thru message-error-box-2
+
+              when other move "####### ## SYS.OP. " to inval-mess
+               perform message-error-box thru message-error-box-2
+
+           end-evaluate.
+
+       valid-info.
+           evaluate val-stat
+              when 1  move " # ######## ⚠##  " to val-mess
+
+              when 2  move " H ###### ⚠##    " to val-mess
+
+              when 3  move " # ######## ⚠##  " to val-mess
+
+              when 4  move " ######## ########" to val-mess.
+
+           move 0 to val-stat.
+
+           perform valid-message.
+
+       invalid-message.
+           perform message-box.
+           display inval-mess line 20 position 10 control col-cnt.
+           move c-name(6) to bc. move c-name(8) to fc.
+           display " " line 16 position 69 control col-cnt.
+
+       valid-message.
+           perform message-box.
+           display val-mess line 20 position 10 control col-cnt.
+           move c-name(6) to bc. move c-name(8) to fc.
+           display " " line 16 position 69 control col-cnt.
+
+       code-box.
+           move c-name(6) to bc. move c-name(8) to fc.
+           display "######## ###### ###᫞ ######Ŀ"
+                   line 7 position 15 control col-cnt
+                   "# ######                      #"
+                   line 8 position 15
+                   "#                              #"
+                   line 9 position 15
+                   "#  ESC           F1            #"
+                   line 10 position 15
+                   "################################"
+                   line 11 position 15
+
+                   bc-line line 12 position 17 size 32
+                           control nor-cnt.
+
+           perform varying x from 8 by 1 until x > 11
+           display bc-line line x position 47 size 2 control nor-cnt
+           end-perform.
+
+           move c-name(3) to bc. move c-name(8) to fc.
+           display inv-line line 8 position 25 size 20 reverse
+                   control nor-cnt
+                   " ###ਫ਼ " line 10 position 21 control col-cnt
+                   " #####㨠# " line 10 position 34.
+
+       values-box.
+           move c-name(6) to bc. move c-name(8) to fc.
+           display
+           "##################### ######## ######## ################Ŀ"
+                   line 3 position 12 control col-cnt.
+
+           perform varying x from 4 by 1 until x > 19
+           display
+           "#                                                         #"
+                   line x position 12
+           end-perform.
+           display
+           "###########################################################"
+                   line 18 position 12
+
+                   "######:" line 4 position 15
+                   "##埜##....:" line 6 position 19
+                   "##......:" position 19
+                   "###矬###..:" position 19
+                   "##ᚚ####..:" position 19
+                   "#.#.#......:" position 19
+                   "####द-1.:" position 19
+                   "####द-2.:" position 19
+                   "REFERRED BY.:" line 13 position 19
+                   "ESC" line 16 position 15
+                   "F3" line 16 position 29
+                   "F4" line 16 position 42
+                   "F6" line 16 position 57.
+
+           move c-name(3) to bc. move c-name(8) to fc.
+           display kodikos-a line 4 position 23 control col-cnt
+                   "###ਫ਼" line 16 position 18
+                   "######" line 16 position 31
+                   "########" line 16 position 45
+                   "########" line 16 position 60.
+
+           display bc-line line 19 position 14 size 59 control nor-cnt
+           perform varying x from 4 by 1 until x > 18
+           display bc-line line x position 71 size 2 control nor-cnt
+           end-perform.
+
+       index-box.
+           move c-name(3) to bc. move c-name(8) to fc.
+           display "#####################################"
+                   line 6 position 6 control col-cnt
+
+                   "###############################ͻ"
+                   line 6 position 41.
+
+           perform varying x from 7 by 1 until x > 21
+           display "#                                    "
+                   line x position 6
+                   "                                #"
+                   line x position 41
+           end-perform.
+
+           display "#####################################"
+                   line 21 position 6 control col-cnt
+
+                  "###############################ͼ"
+                  line 21 position 41.
+
+           display bc-line line 22 position 8 low size 68
+                           control nor-cnt.
+
+           perform varying x from 7 by 1 until x > 21
+           display bc-line line x position 74 low size 2
+           end-perform.
+
+           move c-name(3) to bc. move c-name(8) to fc.
+           display "######" line 7 position 8 control col-cnt
+                   "##埜##" line 7 position 30
+                   "##" line 7 position 57
+                   half-line line 8 position 8 size 20
+                   half-line line 8 position 30 size 25
+                   half-line line 8 position 57 size 15
+                   "PGUP-PGDN" line 20 position 8
+                   "ESC" line 20 position 31
+                   "" line 20 position 43
+                   "ENTER " line 20 position 60.
+
+           move c-name(2) to bc. move c-name(5) to fc.
+           display "###.###囘#" line 20 position 17 control col-cnt
+                   "###ਫ਼" line 20 position 34
+                   "#夞## ##ᨘ#" line 20 position 45
+                   "#######" line 20 position 65.
+
+           perform page-box.
+
+       page-box.
+           move c-name(2) to bc. move c-name(7) to fc.
+           display "###囘    /   " line 19 position 7 control col-cnt
+                   e line 19 position 14
+                   l line 19 position 18.
+
+       epag-box.
+           move c-name(3) to bc. move c-name(8) to fc.
+           display "####################Ŀ"
+                   line 3 position 56 control col-cnt.
+
+           perform varying x from 4 by 1 until x > 19
+           display "#                    #" line x position 56
+           end-perform.
+
+           display "####################" line 20 position 56.
+
+           display und-line line 18 position 57 size 20.
+
+           display bc-line line 21 position 58 control nor-cnt size 22.
+
+           perform varying x from 4 by 1 until x > 20
+           display bc-line line x position 78 size 2 control nor-cnt
+           end-perform.
+
+           perform epag-page-box.
+
+       epag-page-box.
+           move c-name(3) to bc. move c-name(7) to fc.
+           display "###囘   /  " line 19 position 62 control col-cnt
+                   e line 19 position 69
+                   l line 19 position 72.
+
+       epag-clean-box.
+           move c-name(4) to bc. move c-name(2) to fc.
+
+           perform varying x from 3 by 1 until x > 22
+           display bc-line line x position 56 size 24
+                           control col-cnt
+           end-perform.
+
+       epag-index-clean.
+           move c-name(3) to bc. move c-name(3) to fc.
+           perform varying x from 5 by 1 until x > 18
+           display inv-line line x position 58 size 18 control col-cnt
+           end-perform.
+
+       save-box.
+           if agores-rec not = save-var
+
+              perform error-box
+
+              display "   (!) #######        " line 7 position 29
+                                             control col-cnt
+                      "----------------------" line 8 position 29
+                      "     ## ##### ##     " line 10 position 29
+                      "   ######;(N/O):     " line 12 position 29
+
+              move "n" to synexeia
+
+              accept synexeia line 12 position 46 update tab blink
+
+              evaluate true
+                 when syn-n perform eis
+                 when syn-o continue
+                 when other go save-box
+              end-evaluate
+
+           end-if.
+
+       save-box-2.
+           initialize save-var.
+           move agores-rec to save-var.
+
+       clean-table.
+           perform varying x from 1 by 1 until x > 999
+           initialize idx-table(x)
+           end-perform.
+
+       clean-box.
+           move c-name(4) to bc. move c-name(2) to fc.
+
+           perform varying x from 3 by 1 until x > 22
+           display bc-line line x position 5 size 71
+                           control col-cnt
+           end-perform.
+
+       index-clean.
+           move c-name(3) to bc. move c-name(3) to fc.
+           perform varying x from 9 by 1 until x > 18
+           display inv-line line x position 7 size 66 control col-cnt
+           end-perform.
+
+       error-box.
+           move c-name(2) to bc. move c-name(3) to fc.
+           display "######################Ŀ" line 6 position 28
+                   control col-cnt
+                   "#                      #" line 7 position 28
+                   "#                      #" line 8 position 28
+                   "#                      #" line 9 position 28
+                   "#                      #" line 10 position 28
+                   "#                      #" line 11 position 28
+                   "#                      #" line 12 position 28
+                   "########################" line 13 position 28
+
+           inv-line line 14 position 30 size 24 control nor-cnt.
+
+           perform varying x from 7 by 1 until x > 13
+           display inv-line line x position 52 size 2 control nor-cnt
+           end-perform.
+
+           if epitheto-a (22:2) = spaces
+                  display und-line line 8 position 52 size 2
+                                   control nor-cnt
+
+           else display epitheto-a (22:2) line 8 position 52
+                                   control nor-cnt
+           end-if.
+
+           if dieythynsh-a (22:2) = spaces
+                  display und-line line 10 position 52 size 2
+                                   control nor-cnt
+
+           else display dieythynsh-a (22:2) line 10 position 52
+                                   control nor-cnt
+           end-if.
+
+       message-box.
+           move c-name(1) to bc. move c-name(8) to fc.
+           display "###################Ŀ" line 19 position 14
+                   control col-cnt.
+
+           move c-name(2) to bc. move c-name(3) to fc.
+           display "#########" line 19 position 5 control col-cnt
+                   "#                            #" line 20 position 5
+                   control col-cnt
+                   "##############################" line 21 position 5
+
+                   bc-line line 22 position 7 size 30 control nor-cnt.
+
+           perform varying x from 19 by 1 until x > 21
+           display bc-line line x position 35 size 2 control nor-cnt
+           end-perform.
+
+
+       message-error-box.
+           perform error-box.
+           display  "<<                  >>" line 7 position 29
+                     inval-mess line 7 position 30
+                    "   ### ######櫜###   " line 8 position 29
+                    "     ########圪      " line 9 position 29
+                    "    #####⥫# ##      " line 10 position 29
+                    "  ##暨#### ##㟜###  " line 11 position 29
+                    "     ### ## #####     " line 12 position 29.
+
+           accept flag line 24 position 80 control acpt-col.
+           perform clean-box.
+
+       message-error-box-2.
+           exit.
+
+       message-error-box-3.
+           go begin-2.
+
+
+
+
+
+
